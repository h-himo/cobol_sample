@@ -0,0 +1,443 @@
+000100*****************************************************************
+000200*    MODIFICATION HISTORY
+000300*    2026-08-09  DRO  INITIAL VERSION.  READS GREET-LOG, SORTS IT
+000400*                     BY DATE/TIME AND PRODUCES A DAILY AND
+000500*                     WEEKLY SUMMARY OF GREETING VOLUMES.
+000600*****************************************************************
+000700 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID.    HELLOSUM.
+000900 AUTHOR.        D. OKAFOR.
+001000 INSTALLATION.  RETAIL BANKING SYSTEMS.
+001100 DATE-WRITTEN.  2026-08-09.
+001200 DATE-COMPILED.
+001300*****************************************************************
+001400*    HELLOSUM READS THE GREET-LOG AUDIT FILE WRITTEN BY HELLO
+001500*    AND PRINTS HOW MANY GREETINGS RAN EACH DAY AND EACH WEEK -
+001600*    TOTAL GREETINGS, DISTINCT NAMES, AND THE FIRST AND LAST
+001700*    GREETING TIME - SO THE COUNT NO LONGER HAS TO BE DONE BY
+001800*    WATCHING THE CONSOLE SCROLL BY.
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT GREET-LOG ASSIGN TO GREETLOG
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-GREETLOG-STATUS.
+002900     SELECT SORT-WORK ASSIGN TO SORTWK01.
+003000     SELECT REPORT-OUT ASSIGN TO REPORTOUT
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-REPORT-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  GREET-LOG
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY GREETLOG.
+004000
+004100 SD  SORT-WORK.
+004200     COPY GREETLOG
+004300         REPLACING ==GL-RECORD==         BY ==SW-RECORD==
+004400                   ==GL-NAME==           BY ==SW-NAME==
+004500                   ==GL-DATE==           BY ==SW-DATE==
+004600                   ==GL-TIME==           BY ==SW-TIME==
+004700                   ==GL-TERM-ID==        BY ==SW-TERM-ID==
+004800                   ==GL-LANGUAGE-CODE==  BY ==SW-LANGUAGE-CODE==
+004900                   ==GL-ACCOUNT-NO==     BY ==SW-ACCOUNT-NO==.
+005000
+005100 FD  REPORT-OUT
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  RO-LINE                 PIC X(132).
+005500
+005600 WORKING-STORAGE SECTION.
+005700*****************************************************************
+005800*    RUN CONTROL SWITCHES
+005900*****************************************************************
+006000 77  WS-GREETLOG-STATUS      PIC X(02) VALUE SPACES.
+006100 77  WS-REPORT-STATUS        PIC X(02) VALUE SPACES.
+006200 77  WS-SORT-EOF-SW          PIC X(01) VALUE "N".
+006300     88  WS-SORT-AT-END          VALUE "Y".
+006400 77  WS-FIRST-REC-SW         PIC X(01) VALUE "Y".
+006500     88  WS-IS-FIRST-RECORD      VALUE "Y".
+006600
+006700*****************************************************************
+006800*    DAILY CONTROL-BREAK ACCUMULATORS
+006900*****************************************************************
+007000 77  WS-CURR-DATE            PIC 9(08) VALUE ZERO.
+007100 77  WS-DAY-TOTAL            PIC 9(07) VALUE ZERO COMP.
+007200 77  WS-DAY-NAME-MAX         PIC 9(05) VALUE 500 COMP.
+007300 77  WS-DAY-NAME-CAP-SW      PIC X(01) VALUE "N".
+007400     88  WS-DAY-NAME-CAPPED      VALUE "Y".
+007500 77  WS-DAY-FIRST-TIME       PIC 9(08) VALUE ZERO.
+007600 77  WS-DAY-LAST-TIME        PIC 9(08) VALUE ZERO.
+007700 01  WS-DAY-NAME-TABLE.
+007800     05  WS-DAY-NAME-COUNT       PIC 9(05) VALUE ZERO COMP.
+007900     05  WS-DAY-NAME-ENTRY OCCURS 1 TO 500 TIMES
+008000             DEPENDING ON WS-DAY-NAME-COUNT
+008100             INDEXED BY WS-DAY-IDX.
+008200         10  WS-DAY-NAME         PIC X(20).
+008300
+008400*****************************************************************
+008500*    WEEKLY CONTROL-BREAK ACCUMULATORS
+008600*****************************************************************
+008700 77  WS-CURR-WEEK            PIC 9(05) VALUE ZERO COMP.
+008800 77  WS-CURR-WEEK-YEAR       PIC 9(04) VALUE ZERO.
+008900 77  WS-REC-WEEK             PIC 9(05) VALUE ZERO COMP.
+009000 77  WS-REC-WEEK-YEAR        PIC 9(04) VALUE ZERO.
+009100 77  WS-WEEK-START-DATE      PIC 9(08) VALUE ZERO.
+009200 77  WS-WEEK-END-DATE        PIC 9(08) VALUE ZERO.
+009300 77  WS-WEEK-TOTAL           PIC 9(07) VALUE ZERO COMP.
+009400 77  WS-WEEK-NAME-MAX        PIC 9(05) VALUE 2000 COMP.
+009500 77  WS-WEEK-NAME-CAP-SW     PIC X(01) VALUE "N".
+009600     88  WS-WEEK-NAME-CAPPED     VALUE "Y".
+009700 77  WS-WEEK-FIRST-TIME      PIC 9(08) VALUE ZERO.
+009800 77  WS-WEEK-LAST-TIME       PIC 9(08) VALUE ZERO.
+009900 01  WS-WEEK-NAME-TABLE.
+010000     05  WS-WEEK-NAME-COUNT      PIC 9(05) VALUE ZERO COMP.
+010100     05  WS-WEEK-NAME-ENTRY OCCURS 1 TO 2000 TIMES
+010200             DEPENDING ON WS-WEEK-NAME-COUNT
+010300             INDEXED BY WS-WEEK-IDX.
+010400         10  WS-WEEK-NAME        PIC X(20).
+010500
+010600*****************************************************************
+010700*    WEEK-NUMBER WORK FIELDS (DAY-OF-YEAR / 7)
+010800*****************************************************************
+010900 77  WS-WK-YYYY-DATE-HOLDER   PIC 9(08) VALUE ZERO.
+011000 77  WS-WK-YYYY               PIC 9(04) VALUE ZERO.
+011100 77  WS-WK-JAN1-DATE          PIC 9(08) VALUE ZERO.
+011200 77  WS-WK-JULIAN             PIC 9(08) VALUE ZERO.
+011300 77  WS-WK-JAN1-JULIAN        PIC 9(08) VALUE ZERO.
+011400 77  WS-WK-DAY-OF-YEAR        PIC 9(05) VALUE ZERO.
+011500
+011600*****************************************************************
+011700*    PRINT-LINE WORK AREAS
+011800*****************************************************************
+011900 01  WS-HEADING-LINE.
+012000     05  FILLER                  PIC X(30)
+012100             VALUE "HELLO GREETING VOLUME SUMMARY".
+012200 01  WS-DAY-LINE.
+012300     05  FILLER                  PIC X(08) VALUE "DAILY - ".
+012400     05  WS-DL-DATE              PIC 9999/99/99.
+012500     05  FILLER                  PIC X(03) VALUE SPACES.
+012600     05  FILLER                  PIC X(07) VALUE "TOTAL: ".
+012700     05  WS-DL-TOTAL             PIC ZZZ,ZZ9.
+012800     05  FILLER                  PIC X(03) VALUE SPACES.
+012900     05  FILLER                  PIC X(10) VALUE "DISTINCT: ".
+013000     05  WS-DL-DISTINCT          PIC ZZZ,ZZ9.
+013100     05  FILLER                  PIC X(03) VALUE SPACES.
+013200     05  FILLER                  PIC X(07) VALUE "FIRST: ".
+013300     05  WS-DL-FIRST             PIC 99/99/99.
+013400     05  FILLER                  PIC X(03) VALUE SPACES.
+013500     05  FILLER                  PIC X(06) VALUE "LAST: ".
+013600     05  WS-DL-LAST              PIC 99/99/99.
+013700 01  WS-WEEK-LINE.
+013800     05  FILLER                  PIC X(09) VALUE "WEEKLY - ".
+013900     05  WS-WL-START             PIC 9999/99/99.
+014000     05  FILLER                  PIC X(04) VALUE " TO ".
+014100     05  WS-WL-END               PIC 9999/99/99.
+014200     05  FILLER                  PIC X(03) VALUE SPACES.
+014300     05  FILLER                  PIC X(07) VALUE "TOTAL: ".
+014400     05  WS-WL-TOTAL             PIC ZZZ,ZZ9.
+014500     05  FILLER                  PIC X(03) VALUE SPACES.
+014600     05  FILLER                  PIC X(10) VALUE "DISTINCT: ".
+014700     05  WS-WL-DISTINCT          PIC ZZZ,ZZ9.
+014800     05  FILLER                  PIC X(03) VALUE SPACES.
+014900     05  FILLER                  PIC X(07) VALUE "FIRST: ".
+015000     05  WS-WL-FIRST             PIC 99/99/99.
+015100     05  FILLER                  PIC X(03) VALUE SPACES.
+015200     05  FILLER                  PIC X(06) VALUE "LAST: ".
+015300     05  WS-WL-LAST              PIC 99/99/99.
+015400
+015500 PROCEDURE DIVISION.
+015600*****************************************************************
+015700*    0000-MAINLINE
+015800*    SORTS GREET-LOG BY DATE/TIME AND DRIVES THE CONTROL-BREAK
+015900*    SUMMARY THROUGH THE SORT'S OUTPUT PROCEDURE.
+016000*****************************************************************
+016100 0000-MAINLINE.
+016200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016300     SORT SORT-WORK
+016400         ON ASCENDING KEY SW-DATE SW-TIME
+016500         USING GREET-LOG
+016600         OUTPUT PROCEDURE IS 2000-SUMMARIZE THRU 2000-EXIT.
+016700     IF WS-GREETLOG-STATUS NOT = "00"
+016800         DISPLAY "HELLOSUM - GREET-LOG DID NOT OPEN CLEANLY, "
+016900             "STATUS = " WS-GREETLOG-STATUS
+017000         DISPLAY "HELLOSUM - REPORT MAY BE EMPTY OR INCOMPLETE"
+017100     END-IF.
+017200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+017300     STOP RUN.
+017400
+017500*****************************************************************
+017600*    1000-INITIALIZE
+017700*****************************************************************
+017800 1000-INITIALIZE.
+017900     OPEN OUTPUT REPORT-OUT.
+018000     IF WS-REPORT-STATUS NOT = "00"
+018100         DISPLAY "HELLOSUM - UNABLE TO OPEN REPORT-OUT, STATUS = "
+018200             WS-REPORT-STATUS
+018300     END-IF.
+018400     MOVE WS-HEADING-LINE TO RO-LINE.
+018500     WRITE RO-LINE.
+018600 1000-EXIT.
+018700     EXIT.
+018800
+018900*****************************************************************
+019000*    2000-SUMMARIZE
+019100*    SORT OUTPUT PROCEDURE - RETURNS EACH SORTED RECORD AND
+019200*    DRIVES THE DAY/WEEK CONTROL BREAKS, THEN FLUSHES THE LAST
+019300*    DAY AND WEEK ONCE THE SORTED FILE IS EXHAUSTED.
+019400*****************************************************************
+019500 2000-SUMMARIZE.
+019600     PERFORM 2100-RETURN-LOOP THRU 2100-EXIT
+019700         UNTIL WS-SORT-AT-END.
+019800     IF NOT WS-IS-FIRST-RECORD
+019900         PERFORM 3000-DAY-BREAK THRU 3000-EXIT
+020000         PERFORM 4000-WEEK-BREAK THRU 4000-EXIT
+020100     END-IF.
+020200 2000-EXIT.
+020300     EXIT.
+020400
+020500 2100-RETURN-LOOP.
+020600     RETURN SORT-WORK
+020700         AT END
+020800             MOVE "Y" TO WS-SORT-EOF-SW
+020900         NOT AT END
+021000             PERFORM 2200-PROCESS-RECORD THRU 2200-EXIT
+021100     END-RETURN.
+021200 2100-EXIT.
+021300     EXIT.
+021400
+021500*****************************************************************
+021600*    2200-PROCESS-RECORD
+021700*    APPLIES THE DAY AND WEEK CONTROL BREAKS FOR ONE SORTED
+021800*    GREET-LOG RECORD, THEN ACCUMULATES IT.
+021900*****************************************************************
+022000 2200-PROCESS-RECORD.
+022100     MOVE SW-DATE TO WS-WK-YYYY-DATE-HOLDER.
+022200     PERFORM 5000-COMPUTE-WEEK THRU 5000-EXIT.
+022300     IF WS-IS-FIRST-RECORD
+022400         MOVE "N" TO WS-FIRST-REC-SW
+022500         MOVE WS-REC-WEEK TO WS-CURR-WEEK
+022600         MOVE WS-REC-WEEK-YEAR TO WS-CURR-WEEK-YEAR
+022700         MOVE SW-DATE TO WS-WEEK-START-DATE
+022800         PERFORM 4100-INIT-WEEK-ACCUM THRU 4100-EXIT
+022900         MOVE SW-DATE TO WS-CURR-DATE
+023000         PERFORM 3100-INIT-DAY-ACCUM THRU 3100-EXIT
+023100     ELSE
+023200         IF WS-REC-WEEK NOT = WS-CURR-WEEK
+023300                 OR WS-REC-WEEK-YEAR NOT = WS-CURR-WEEK-YEAR
+023400             PERFORM 3000-DAY-BREAK THRU 3000-EXIT
+023500             PERFORM 4000-WEEK-BREAK THRU 4000-EXIT
+023600             MOVE WS-REC-WEEK TO WS-CURR-WEEK
+023700             MOVE WS-REC-WEEK-YEAR TO WS-CURR-WEEK-YEAR
+023800             MOVE SW-DATE TO WS-WEEK-START-DATE
+023900             PERFORM 4100-INIT-WEEK-ACCUM THRU 4100-EXIT
+024000             MOVE SW-DATE TO WS-CURR-DATE
+024100             PERFORM 3100-INIT-DAY-ACCUM THRU 3100-EXIT
+024200         ELSE
+024300             IF SW-DATE NOT = WS-CURR-DATE
+024400                 PERFORM 3000-DAY-BREAK THRU 3000-EXIT
+024500                 MOVE SW-DATE TO WS-CURR-DATE
+024600                 PERFORM 3100-INIT-DAY-ACCUM THRU 3100-EXIT
+024700             END-IF
+024800         END-IF
+024900     END-IF.
+025000     MOVE SW-DATE TO WS-WEEK-END-DATE.
+025100     PERFORM 3200-ACCUM-DAY THRU 3200-EXIT.
+025200     PERFORM 4200-ACCUM-WEEK THRU 4200-EXIT.
+025300 2200-EXIT.
+025400     EXIT.
+025500
+025600*****************************************************************
+025700*    3100-INIT-DAY-ACCUM
+025800*****************************************************************
+025900 3100-INIT-DAY-ACCUM.
+026000     MOVE ZERO TO WS-DAY-TOTAL.
+026100     MOVE ZERO TO WS-DAY-NAME-COUNT.
+026200     MOVE "N" TO WS-DAY-NAME-CAP-SW.
+026300     MOVE 99999999 TO WS-DAY-FIRST-TIME.
+026400     MOVE ZERO TO WS-DAY-LAST-TIME.
+026500 3100-EXIT.
+026600     EXIT.
+026700
+026800*****************************************************************
+026900*    3200-ACCUM-DAY
+027000*****************************************************************
+027100 3200-ACCUM-DAY.
+027200     ADD 1 TO WS-DAY-TOTAL.
+027300     IF SW-TIME < WS-DAY-FIRST-TIME
+027400         MOVE SW-TIME TO WS-DAY-FIRST-TIME
+027500     END-IF.
+027600     IF SW-TIME > WS-DAY-LAST-TIME
+027700         MOVE SW-TIME TO WS-DAY-LAST-TIME
+027800     END-IF.
+027900     PERFORM 3300-CHECK-DAY-NAME THRU 3300-EXIT.
+028000 3200-EXIT.
+028100     EXIT.
+028200
+028300*****************************************************************
+028400*    3300-CHECK-DAY-NAME
+028500*    ADDS SW-NAME TO THE DAY'S NAME TABLE IF NOT ALREADY THERE,
+028600*    GIVING A RUNNING COUNT OF DISTINCT NAMES FOR THE DAY.
+028700*****************************************************************
+028800 3300-CHECK-DAY-NAME.
+028900     SET WS-DAY-IDX TO 1.
+029000     SEARCH WS-DAY-NAME-ENTRY
+029100         AT END
+029200             PERFORM 3350-ADD-DAY-NAME THRU 3350-EXIT
+029300         WHEN WS-DAY-NAME(WS-DAY-IDX) = SW-NAME
+029400             CONTINUE
+029500     END-SEARCH.
+029600 3300-EXIT.
+029700     EXIT.
+029800
+029900*****************************************************************
+030000*    3350-ADD-DAY-NAME
+030100*    ADDS ONE NEW DISTINCT NAME TO THE DAY'S NAME TABLE, UNLESS
+030200*    THE TABLE HAS ALREADY REACHED WS-DAY-NAME-MAX - IN WHICH
+030300*    CASE A ONE-TIME WARNING IS DISPLAYED AND THE DISTINCT COUNT
+030400*    STOPS GROWING FOR THE REST OF THE DAY RATHER THAN WRITE PAST
+030500*    THE TABLE'S DECLARED MAXIMUM OCCURRENCE.
+030600*****************************************************************
+030700 3350-ADD-DAY-NAME.
+030800     IF WS-DAY-NAME-COUNT NOT < WS-DAY-NAME-MAX
+030900         IF NOT WS-DAY-NAME-CAPPED
+031000             SET WS-DAY-NAME-CAPPED TO TRUE
+031100             DISPLAY "HELLOSUM - WARNING: DAY NAME TABLE FULL, "
+031200                 "DISTINCT COUNT NO LONGER EXACT"
+031300         END-IF
+031400         GO TO 3350-EXIT
+031500     END-IF.
+031600     ADD 1 TO WS-DAY-NAME-COUNT.
+031700     SET WS-DAY-IDX TO WS-DAY-NAME-COUNT.
+031800     MOVE SW-NAME TO WS-DAY-NAME(WS-DAY-IDX).
+031900 3350-EXIT.
+032000     EXIT.
+032100
+032200*****************************************************************
+032300*    3000-DAY-BREAK
+032400*    PRINTS THE COMPLETED DAY'S TOTALS.
+032500*****************************************************************
+032600 3000-DAY-BREAK.
+032700     MOVE WS-CURR-DATE TO WS-DL-DATE.
+032800     MOVE WS-DAY-TOTAL TO WS-DL-TOTAL.
+032900     MOVE WS-DAY-NAME-COUNT TO WS-DL-DISTINCT.
+033000     MOVE WS-DAY-FIRST-TIME(1:6) TO WS-DL-FIRST.
+033100     MOVE WS-DAY-LAST-TIME(1:6) TO WS-DL-LAST.
+033200     MOVE WS-DAY-LINE TO RO-LINE.
+033300     WRITE RO-LINE.
+033400 3000-EXIT.
+033500     EXIT.
+033600
+033700*****************************************************************
+033800*    4100-INIT-WEEK-ACCUM
+033900*****************************************************************
+034000 4100-INIT-WEEK-ACCUM.
+034100     MOVE ZERO TO WS-WEEK-TOTAL.
+034200     MOVE ZERO TO WS-WEEK-NAME-COUNT.
+034300     MOVE "N" TO WS-WEEK-NAME-CAP-SW.
+034400     MOVE 99999999 TO WS-WEEK-FIRST-TIME.
+034500     MOVE ZERO TO WS-WEEK-LAST-TIME.
+034600 4100-EXIT.
+034700     EXIT.
+034800
+034900*****************************************************************
+035000*    4200-ACCUM-WEEK
+035100*****************************************************************
+035200 4200-ACCUM-WEEK.
+035300     ADD 1 TO WS-WEEK-TOTAL.
+035400     IF SW-TIME < WS-WEEK-FIRST-TIME
+035500         MOVE SW-TIME TO WS-WEEK-FIRST-TIME
+035600     END-IF.
+035700     IF SW-TIME > WS-WEEK-LAST-TIME
+035800         MOVE SW-TIME TO WS-WEEK-LAST-TIME
+035900     END-IF.
+036000     PERFORM 4300-CHECK-WEEK-NAME THRU 4300-EXIT.
+036100 4200-EXIT.
+036200     EXIT.
+036300
+036400*****************************************************************
+036500*    4300-CHECK-WEEK-NAME
+036600*****************************************************************
+036700 4300-CHECK-WEEK-NAME.
+036800     SET WS-WEEK-IDX TO 1.
+036900     SEARCH WS-WEEK-NAME-ENTRY
+037000         AT END
+037100             PERFORM 4350-ADD-WEEK-NAME THRU 4350-EXIT
+037200         WHEN WS-WEEK-NAME(WS-WEEK-IDX) = SW-NAME
+037300             CONTINUE
+037400     END-SEARCH.
+037500 4300-EXIT.
+037600     EXIT.
+037700
+037800*****************************************************************
+037900*    4350-ADD-WEEK-NAME
+038000*    ADDS ONE NEW DISTINCT NAME TO THE WEEK'S NAME TABLE, UNLESS
+038100*    THE TABLE HAS ALREADY REACHED WS-WEEK-NAME-MAX - IN WHICH
+038200*    CASE A ONE-TIME WARNING IS DISPLAYED AND THE DISTINCT COUNT
+038300*    STOPS GROWING FOR THE REST OF THE WEEK RATHER THAN WRITE
+038400*    PAST THE TABLE'S DECLARED MAXIMUM OCCURRENCE.
+038500*****************************************************************
+038600 4350-ADD-WEEK-NAME.
+038700     IF WS-WEEK-NAME-COUNT NOT < WS-WEEK-NAME-MAX
+038800         IF NOT WS-WEEK-NAME-CAPPED
+038900             SET WS-WEEK-NAME-CAPPED TO TRUE
+039000             DISPLAY "HELLOSUM - WARNING: WEEK NAME TABLE FULL, "
+039100                 "DISTINCT COUNT NO LONGER EXACT"
+039200         END-IF
+039300         GO TO 4350-EXIT
+039400     END-IF.
+039500     ADD 1 TO WS-WEEK-NAME-COUNT.
+039600     SET WS-WEEK-IDX TO WS-WEEK-NAME-COUNT.
+039700     MOVE SW-NAME TO WS-WEEK-NAME(WS-WEEK-IDX).
+039800 4350-EXIT.
+039900     EXIT.
+040000
+040100*****************************************************************
+040200*    4000-WEEK-BREAK
+040300*    PRINTS THE COMPLETED WEEK'S TOTALS.
+040400*****************************************************************
+040500 4000-WEEK-BREAK.
+040600     MOVE WS-WEEK-START-DATE TO WS-WL-START.
+040700     MOVE WS-WEEK-END-DATE TO WS-WL-END.
+040800     MOVE WS-WEEK-TOTAL TO WS-WL-TOTAL.
+040900     MOVE WS-WEEK-NAME-COUNT TO WS-WL-DISTINCT.
+041000     MOVE WS-WEEK-FIRST-TIME(1:6) TO WS-WL-FIRST.
+041100     MOVE WS-WEEK-LAST-TIME(1:6) TO WS-WL-LAST.
+041200     MOVE WS-WEEK-LINE TO RO-LINE.
+041300     WRITE RO-LINE.
+041400 4000-EXIT.
+041500     EXIT.
+041600
+041700*****************************************************************
+041800*    5000-COMPUTE-WEEK
+041900*    DERIVES A (YEAR, WEEK-NUMBER) PAIR FOR SW-DATE BY DIVIDING
+042000*    ITS DAY-OF-YEAR BY 7.  GOOD ENOUGH FOR GROUPING CONSECUTIVE
+042100*    DATES INTO CALENDAR WEEKS FOR THIS REPORT.
+042200*****************************************************************
+042300 5000-COMPUTE-WEEK.
+042400     MOVE WS-WK-YYYY-DATE-HOLDER(1:4) TO WS-WK-YYYY.
+042500     COMPUTE WS-WK-JAN1-DATE = WS-WK-YYYY * 10000 + 0101.
+042600     COMPUTE WS-WK-JULIAN =
+042700         FUNCTION INTEGER-OF-DATE(WS-WK-YYYY-DATE-HOLDER).
+042800     COMPUTE WS-WK-JAN1-JULIAN =
+042900         FUNCTION INTEGER-OF-DATE(WS-WK-JAN1-DATE).
+043000     COMPUTE WS-WK-DAY-OF-YEAR =
+043100         WS-WK-JULIAN - WS-WK-JAN1-JULIAN + 1.
+043200     COMPUTE WS-REC-WEEK = ((WS-WK-DAY-OF-YEAR - 1) / 7) + 1.
+043300     MOVE WS-WK-YYYY TO WS-REC-WEEK-YEAR.
+043400 5000-EXIT.
+043500     EXIT.
+043600
+043700*****************************************************************
+043800*    9000-TERMINATE
+043900*****************************************************************
+044000 9000-TERMINATE.
+044100     CLOSE REPORT-OUT.
+044200 9000-EXIT.
+044300     EXIT.
