@@ -0,0 +1,25 @@
+//HELLOSUM JOB (ACCTNO),'HELLO VOLUME SUMMARY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY/WEEKLY GREETING VOLUME REPORT.  READS GREET-LOG, SORTS IT
+//* BY DATE/TIME, AND PRINTS THE SUMMARY TO REPORTOUT.
+//*
+//* SUBMIT AFTER HELLOB AND HELLOTDQ HAVE BOTH RUN, SO GREET-LOG
+//* HOLDS THE FULL DAY'S GREETINGS FROM BATCH, INTERACTIVE, AND
+//* ONLINE BEFORE THIS REPORT IS PRODUCED.
+//*
+//* GREETLOG IS READ-ONLY HERE - HELLOSUM NEVER WRITES TO IT.
+//* SORTWK01 IS A SCRATCH DATASET FOR THE SORT VERB'S OWN USE AND
+//* IS DISCARDED AT STEP END.  REPORTOUT IS SYSOUT SO THE REPORT
+//* PRINTS TO THE SAME OUTPUT CLASS AS THE REST OF THE OVERNIGHT
+//* BATCH WINDOW RATHER THAN TO A DATASET SOMEONE HAS TO REMEMBER
+//* TO GO LOOK AT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOSUM
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//GREETLOG DD   DSN=PROD.HELLO.GREETLOG,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//REPORTOUT DD  SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//
