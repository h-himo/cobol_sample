@@ -0,0 +1,47 @@
+//HELLOB   JOB (ACCTNO),'HELLO BATCH GREET',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT BATCH RUN OF HELLO - GREETS EVERY NAME ON THE
+//* NAME-IN ROSTER FILE INSTEAD OF ONE OPERATOR-KEYED NAME.
+//* SUBMIT IN THE OVERNIGHT BATCH WINDOW AFTER THE ROSTER HAS
+//* BEEN REFRESHED.
+//*
+//* CHKPT HOLDS THE RESTART CHECKPOINTS.  IF STEP010 ABENDS PARTWAY
+//* THROUGH A LARGE ROSTER, RESUBMIT THIS SAME JOB UNCHANGED - HELLO
+//* READS THROUGH TO THE LAST CHECKPOINT LEFT BEHIND AND PICKS UP
+//* WHERE IT LEFT OFF INSTEAD OF RE-GREETING NAMES ALREADY PROCESSED.
+//* DISP=MOD MEANS EACH RUN APPENDS RATHER THAN OVERWRITES, SO THE
+//* SAME JCL WORKS WHETHER OR NOT A CHECKPOINT ALREADY EXISTS.
+//*
+//* GREETLOG IS THE AUDIT TRAIL OF EVERY GREETING, ALSO USED TO BUILD
+//* THE SAME-DAY DUPLICATE-GREETING CHECK AT STARTUP AND READ BY
+//* HELLOSUM FOR THE VOLUME REPORT.  IT IS JUST AS NEW AS CHKPT, SO IT
+//* GETS THE SAME DISP=(MOD,CATLG,CATLG)/SPACE TREATMENT - ALLOCATION
+//* MUST SUCCEED ON A TRUE FIRST RUN BEFORE HELLO'S OWN OPEN EXTEND/
+//* OPEN OUTPUT FALLBACK EVER GETS A CHANCE TO RUN.
+//*
+//* GREETWRD IS THE OPTIONAL GREETING-WORD OVERRIDE FILE.  IF THE
+//* DATASET DOES NOT EXIST YET, CHANGE THIS DD TO DUMMY - HELLO FALLS
+//* BACK TO THE COMPILED-IN GREETTAB WORDING WHEN IT CANNOT OPEN
+//* GREETWRD.
+//*
+//* HELLOPRM IS THE STARTUP PARAMETER FILE (RUN MODE, CLOSING
+//* MESSAGE).  IF THE DATASET DOES NOT EXIST YET, CHANGE THIS DD TO
+//* DUMMY - HELLO FALLS BACK TO ITS BUILT-IN DEFAULTS WHEN IT CANNOT
+//* OPEN HELLOPRM.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NAMEIN   DD   DSN=PROD.HELLO.NAMEIN,DISP=SHR
+//GREETWRD DD   DSN=PROD.HELLO.GREETWRD,DISP=SHR
+//GREETLOG DD   DSN=PROD.HELLO.GREETLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CUSTMAS  DD   DSN=PROD.HELLO.CUSTMAS,DISP=SHR
+//HELLOPRM DD   DSN=PROD.HELLO.PARM,DISP=SHR
+//CHKPT    DD   DSN=PROD.HELLO.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//
