@@ -0,0 +1,29 @@
+//HELLOTDQ JOB (ACCTNO),'HELLO TDQ DRAIN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT DRAIN OF THE HELO ONLINE GREETING TRANSACTION'S
+//* QUEUED GREETINGS INTO GREET-LOG.  HELO IS DEFINED IN THE DCT AS
+//* AN EXTRAPARTITION TD QUEUE MAPPED TO THE TDQOUT DATASET BELOW,
+//* SO THIS JOB CAN READ EVERY ONLINE GREETING QUEUED SINCE THE
+//* LAST DRAIN WITHOUT GOING THROUGH CICS.
+//*
+//* SUBMIT AHEAD OF HELLOSUM, ALONGSIDE HELLOB, SO THE DAY'S ONLINE
+//* GREETINGS ARE IN GREET-LOG BEFORE THE VOLUME REPORT RUNS.
+//*
+//* TDQOUT IS CATALOGUED WITH DISP=(OLD,DELETE,KEEP) - A NORMAL
+//* COMPLETION DELETES IT SO CICS ALLOCATES A FRESH, EMPTY QUEUE
+//* DATASET THE NEXT TIME HELO WRITES TO IT, WHILE AN ABEND KEEPS
+//* THE DATASET INTACT SO NOTHING QUEUED IS EVER LOST TO A FAILED
+//* DRAIN.  GREETLOG GETS THE SAME DISP=(MOD,CATLG,CATLG)/SPACE
+//* TREATMENT AS IN HELLOB, SINCE THIS JOB CAN ALSO BE THE FIRST TO
+//* EVER TOUCH GREET-LOG ON A BRAND NEW SYSTEM.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOTDQ
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TDQOUT   DD   DSN=PROD.HELLO.TDQOUT,DISP=(OLD,DELETE,KEEP)
+//GREETLOG DD   DSN=PROD.HELLO.GREETLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//
