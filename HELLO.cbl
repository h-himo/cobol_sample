@@ -1,16 +1,874 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  MY-NAME PIC X(20).
-       PROCEDURE DIVISION.
-       MAIN-RTN.
-           DISPLAY "Enter your name: " NO ADVANCING.
-           ACCEPT  MY-NAME.
-           DISPLAY "Hello " MY-NAME.
-       MAIN-000.
-           CONTINUE.
-       MAIN-000.
-           DISPLAY "Hi".
-       MAIN-EXIT.
-           STOP RUN.
+000100*****************************************************************
+000200*    MODIFICATION HISTORY
+000300*    2026-08-09  DRO  ADDED BATCH MODE - HELLO NOW READS THE
+000400*                     NAME-IN FILE AND GREETS EVERY RECORD ON IT
+000500*                     INSTEAD OF A SINGLE ACCEPT FROM THE TERMINAL.
+000600*                     RUN MODE DEFAULTS TO WS-RUN-MODE BELOW, AND
+000700*                     CAN BE OVERRIDDEN AT STARTUP - SEE BELOW.
+000800*    2026-08-09  DRO  ADDED NAME VALIDATION.  BLANK OR GARBAGE
+000900*                     NAMES ARE NO LONGER GREETED - INTERACTIVE
+001000*                     RUNS RE-PROMPT, BATCH RUNS SKIP AND COUNT
+001100*                     THE BAD RECORD.
+001200*    2026-08-09  DRO  ADDED GREET-LOG AUDIT TRAIL - EVERY
+001300*                     SUCCESSFUL GREETING IS APPENDED WITH
+001400*                     NAME, DATE, TIME AND OPERATOR ID.
+001500*    2026-08-09  DRO  ADDED MULTI-LANGUAGE GREETINGS.  BATCH
+001600*                     TAKES THE LANGUAGE CODE FROM NAME-IN,
+001700*                     INTERACTIVE PROMPTS FOR ONE, AND THE WORD
+001800*                     USED IS LOOKED UP IN THE GREETTAB TABLE.
+001900*    2026-08-09  DRO  ADDED RESTART/CHECKPOINT SUPPORT FOR THE
+002000*                     BATCH ROSTER - A CHECKPOINT RECORD IS
+002100*                     WRITTEN EVERY WS-CHECKPOINT-INTERVAL NAMES
+002200*                     SO A RERUN CAN SKIP PAST WORK ALREADY DONE.
+002300*    2026-08-09  DRO  CROSS-REFERENCED THE ENTERED NAME AGAINST
+002400*                     CUSTOMER-MASTER.  A MATCHED CUSTOMER ID
+002500*                     GREETS WITH THE ON-FILE NAME AND ACCOUNT
+002600*                     NUMBER INSTEAD OF JUST THE TYPED NAME.
+002700*    2026-08-09  DRO  ADDED THE HELLOPRM STARTUP PARAMETER FILE.
+002800*                     RUN MODE AND THE CLOSING MESSAGE ARE NOW
+002900*                     READ FROM IT WHEN PRESENT INSTEAD OF BEING
+003000*                     HARDCODED, SO WORDING CHANGES DO NOT NEED A
+003100*                     RECOMPILE.
+003200*    2026-08-09  DRO  ADDED A SAME-DAY DUPLICATE-GREETING CHECK.
+003300*                     GREET-LOG IS PRELOADED AT STARTUP AND THE
+003400*                     OPERATOR IS WARNED WHEN A NAME EXACTLY OR
+003500*                     PHONETICALLY MATCHES ONE ALREADY LOGGED
+003600*                     TODAY, BEFORE THE SECOND GREETING IS LOGGED.
+003700*****************************************************************
+003800 IDENTIFICATION DIVISION.
+003900 PROGRAM-ID.    HELLO.
+004000 AUTHOR.        D. OKAFOR.
+004100 INSTALLATION.  RETAIL BANKING SYSTEMS.
+004200 DATE-WRITTEN.  2026-08-09.
+004300 DATE-COMPILED.
+004400*****************************************************************
+004500*    HELLO GREETS EACH NAME IT IS GIVEN, EITHER ONE NAME KEYED
+004600*    AT A TERMINAL OR A WHOLE ROSTER OF NAMES FROM THE OVERNIGHT
+004700*    NAME-IN FILE.
+004800*****************************************************************
+004900 ENVIRONMENT DIVISION.
+005000 CONFIGURATION SECTION.
+005100 SOURCE-COMPUTER.   IBM-370.
+005200 OBJECT-COMPUTER.   IBM-370.
+005300 INPUT-OUTPUT SECTION.
+005400 FILE-CONTROL.
+005500     SELECT NAME-IN ASSIGN TO NAMEIN
+005600         ORGANIZATION IS SEQUENTIAL
+005700         FILE STATUS IS WS-NAMEIN-STATUS.
+005800     SELECT GREETING-WORDS ASSIGN TO GREETWRD
+005900         ORGANIZATION IS SEQUENTIAL
+006000         FILE STATUS IS WS-GREETWRD-STATUS.
+006100     SELECT GREET-LOG ASSIGN TO GREETLOG
+006200         ORGANIZATION IS SEQUENTIAL
+006300         FILE STATUS IS WS-GREETLOG-STATUS.
+006400     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+006500         ORGANIZATION IS SEQUENTIAL
+006600         FILE STATUS IS WS-CHKPT-STATUS.
+006700     SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAS
+006800         ORGANIZATION IS INDEXED
+006900         ACCESS MODE IS RANDOM
+007000         RECORD KEY IS CM-CUST-ID
+007100         FILE STATUS IS WS-CUSTMAS-STATUS.
+007200     SELECT PARM-FILE ASSIGN TO HELLOPRM
+007300         ORGANIZATION IS SEQUENTIAL
+007400         FILE STATUS IS WS-PARM-STATUS.
+007500
+007600 DATA DIVISION.
+007700 FILE SECTION.
+007800 FD  NAME-IN
+007900     RECORDING MODE IS F
+008000     LABEL RECORDS ARE STANDARD.
+008100     COPY NAMEIN.
+008200
+008300 FD  GREETING-WORDS
+008400     RECORDING MODE IS F
+008500     LABEL RECORDS ARE STANDARD.
+008600     COPY GREETWRD.
+008700
+008800 FD  GREET-LOG
+008900     RECORDING MODE IS F
+009000     LABEL RECORDS ARE STANDARD.
+009100     COPY GREETLOG.
+009200
+009300 FD  CHECKPOINT-FILE
+009400     RECORDING MODE IS F
+009500     LABEL RECORDS ARE STANDARD.
+009600     COPY CHKPT.
+009700
+009800 FD  CUSTOMER-MASTER
+009900     LABEL RECORDS ARE STANDARD.
+010000     COPY CUSTMAS.
+010100
+010200 FD  PARM-FILE
+010300     RECORDING MODE IS F
+010400     LABEL RECORDS ARE STANDARD.
+010500     COPY HELLOPRM.
+010600
+010700 WORKING-STORAGE SECTION.
+010800*****************************************************************
+010900*    GREETING LANGUAGE LOOKUP TABLE
+011000*****************************************************************
+011100     COPY GREETTAB.
+011200
+011300*****************************************************************
+011400*    RUN CONTROL SWITCHES
+011500*    WS-RUN-MODE AND WS-CLOSING-TEXT ARE BUILT-IN DEFAULTS, USED
+011600*    AS-IS IF NO HELLOPRM PARAMETER FILE IS FOUND AT STARTUP, AND
+011700*    OVERRIDDEN FROM IT OTHERWISE - SEE 1010-READ-PARM-FILE.
+011800*****************************************************************
+011900 77  WS-RUN-MODE             PIC X(01) VALUE "I".
+012000     88  WS-MODE-INTERACTIVE     VALUE "I".
+012100     88  WS-MODE-BATCH           VALUE "B".
+012200 77  WS-CLOSING-TEXT         PIC X(20) VALUE "Hi".
+012300 77  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+012400 77  WS-GREETWRD-STATUS      PIC X(02) VALUE SPACES.
+012500 77  WS-GREETWRD-EOF-SW      PIC X(01) VALUE "N".
+012600     88  WS-GREETWRD-AT-END      VALUE "Y".
+012700 77  WS-EOF-SW               PIC X(01) VALUE "N".
+012800     88  WS-END-OF-NAMEIN        VALUE "Y".
+012900 77  WS-NAMEIN-OPEN-SW       PIC X(01) VALUE "N".
+013000     88  WS-NAMEIN-OPENED        VALUE "Y".
+013100 77  WS-NAMEIN-STATUS        PIC X(02) VALUE SPACES.
+013200 77  WS-GREETLOG-STATUS      PIC X(02) VALUE SPACES.
+013300 77  WS-RECORD-COUNT         PIC 9(08) VALUE ZERO COMP.
+013400 77  WS-REJECT-COUNT         PIC 9(08) VALUE ZERO COMP.
+013500 77  WS-NAME-VALID-SW        PIC X(01) VALUE "N".
+013600     88  WS-NAME-IS-VALID        VALUE "Y".
+013700     88  WS-NAME-IS-INVALID      VALUE "N".
+013800 77  WS-LANGUAGE-CODE        PIC X(02) VALUE "EN".
+013900 77  WS-GREETING-TEXT        PIC X(20) VALUE "Hello".
+014000
+014100*****************************************************************
+014200*    RESTART / CHECKPOINT CONTROLS
+014300*****************************************************************
+014400 77  WS-CHKPT-STATUS         PIC X(02) VALUE SPACES.
+014500 77  WS-CHECKPOINT-INTERVAL  PIC 9(08) VALUE 1000 COMP.
+014600 77  WS-NAMEIN-POSITION      PIC 9(08) VALUE ZERO COMP.
+014700 77  WS-RESTART-COUNT        PIC 9(08) VALUE ZERO COMP.
+014800 77  WS-CHKPT-REMAINDER      PIC 9(08) VALUE ZERO COMP.
+014900 77  WS-CHKPT-QUOTIENT       PIC 9(08) VALUE ZERO COMP.
+015000 77  WS-RESTART-SW           PIC X(01) VALUE "N".
+015100     88  WS-RESTART-RUN          VALUE "Y".
+015200 77  WS-CHKPT-EOF-SW         PIC X(01) VALUE "N".
+015300     88  WS-CHKPT-AT-END         VALUE "Y".
+015400
+015500*****************************************************************
+015600*    CUSTOMER-MASTER CROSS-REFERENCE CONTROLS
+015700*****************************************************************
+015800 77  WS-CUSTMAS-STATUS       PIC X(02) VALUE SPACES.
+015900     88  WS-CUSTMAS-AVAILABLE    VALUE "00".
+016000 77  WS-CUST-ID              PIC X(06) VALUE SPACES.
+016100 77  WS-ACCOUNT-NO           PIC X(10) VALUE SPACES.
+016200 77  WS-CUST-FOUND-SW        PIC X(01) VALUE "N".
+016300     88  WS-CUST-WAS-FOUND       VALUE "Y".
+016400
+016500*****************************************************************
+016600*    SAME-DAY DUPLICATE-GREETING CHECK CONTROLS
+016700*    WS-DUP-CHECK-TABLE IS LOADED ONCE AT STARTUP FROM WHATEVER
+016800*    GREET-LOG RECORDS ALREADY CARRY TODAY'S DATE, THEN GROWS AS
+016900*    THIS RUN GREETS MORE NAMES, SO BOTH AN EARLIER RUN TODAY AND
+017000*    A REPEAT WITHIN THIS SAME RUN ARE CAUGHT.
+017100*****************************************************************
+017200 77  WS-TODAY-DATE           PIC 9(08) VALUE ZERO.
+017300 77  WS-GREETLOG-EOF-SW      PIC X(01) VALUE "N".
+017400     88  WS-GREETLOG-AT-END      VALUE "Y".
+017500 77  WS-DUP-MAX-ENTRIES      PIC 9(04) VALUE 2000 COMP.
+017600 77  WS-DUP-FOUND-SW         PIC X(01) VALUE "N".
+017700     88  WS-DUP-WAS-FOUND        VALUE "Y".
+017800 77  WS-DUP-CAP-SW           PIC X(01) VALUE "N".
+017900     88  WS-DUP-CAPPED           VALUE "Y".
+018000 01  WS-DUP-CHECK-TABLE.
+018100     05  WS-DUP-COUNT            PIC 9(04) VALUE ZERO COMP.
+018200     05  WS-DUP-ENTRY            OCCURS 1 TO 2000 TIMES
+018300                                 DEPENDING ON WS-DUP-COUNT
+018400                                 INDEXED BY WS-DUP-IDX.
+018500         10  WS-DUP-NAME             PIC X(20).
+018600         10  WS-DUP-SOUNDEX          PIC X(04).
+018700
+018800*****************************************************************
+018900*    SIMPLIFIED SOUNDEX-STYLE PHONETIC CODE WORK FIELDS
+019000*    WS-SOUNDEX-TABLE MAPS EACH LETTER TO THE CLASSIC SOUNDEX
+019100*    CONSONANT-GROUP DIGIT ("0" FOR VOWELS AND H/W/Y, WHICH
+019200*    SOUNDEX TREATS AS SILENT).  4800-COMPUTE-SOUNDEX USES IT TO
+019300*    TURN A NAME INTO A 4-CHARACTER CODE FOR FUZZY MATCHING.
+019400*****************************************************************
+019500 77  WS-SX-INPUT-NAME        PIC X(20) VALUE SPACES.
+019600 77  WS-SX-CODE              PIC X(04) VALUE SPACES.
+019700 77  WS-SX-CHAR              PIC X(01) VALUE SPACE.
+019800 77  WS-SX-DIGIT             PIC X(01) VALUE "0".
+019900 77  WS-SX-LAST-DIGIT        PIC X(01) VALUE "0".
+020000 77  WS-SX-DIGIT-COUNT       PIC 9(01) VALUE ZERO COMP.
+020100 77  WS-SX-POS               PIC 9(02) VALUE ZERO COMP.
+020200 01  WS-SOUNDEX-TAB-DATA.
+020300     05  FILLER                  PIC X(02) VALUE "A0".
+020400     05  FILLER                  PIC X(02) VALUE "B1".
+020500     05  FILLER                  PIC X(02) VALUE "C2".
+020600     05  FILLER                  PIC X(02) VALUE "D3".
+020700     05  FILLER                  PIC X(02) VALUE "E0".
+020800     05  FILLER                  PIC X(02) VALUE "F1".
+020900     05  FILLER                  PIC X(02) VALUE "G2".
+021000     05  FILLER                  PIC X(02) VALUE "H0".
+021100     05  FILLER                  PIC X(02) VALUE "I0".
+021200     05  FILLER                  PIC X(02) VALUE "J2".
+021300     05  FILLER                  PIC X(02) VALUE "K2".
+021400     05  FILLER                  PIC X(02) VALUE "L4".
+021500     05  FILLER                  PIC X(02) VALUE "M5".
+021600     05  FILLER                  PIC X(02) VALUE "N5".
+021700     05  FILLER                  PIC X(02) VALUE "O0".
+021800     05  FILLER                  PIC X(02) VALUE "P1".
+021900     05  FILLER                  PIC X(02) VALUE "Q2".
+022000     05  FILLER                  PIC X(02) VALUE "R6".
+022100     05  FILLER                  PIC X(02) VALUE "S2".
+022200     05  FILLER                  PIC X(02) VALUE "T3".
+022300     05  FILLER                  PIC X(02) VALUE "U0".
+022400     05  FILLER                  PIC X(02) VALUE "V1".
+022500     05  FILLER                  PIC X(02) VALUE "W0".
+022600     05  FILLER                  PIC X(02) VALUE "X2".
+022700     05  FILLER                  PIC X(02) VALUE "Y0".
+022800     05  FILLER                  PIC X(02) VALUE "Z2".
+022900 01  WS-SOUNDEX-TABLE REDEFINES WS-SOUNDEX-TAB-DATA.
+023000     05  WS-SX-ENTRY             OCCURS 26 TIMES
+023100                                 INDEXED BY WS-SX-IDX.
+023200         10  WS-SX-LETTER            PIC X(01).
+023300         10  WS-SX-MAP-DIGIT         PIC X(01).
+023400
+023500*****************************************************************
+023600*    WORKING COPY OF THE NAME BEING GREETED
+023700*****************************************************************
+023800 01  MY-NAME                 PIC X(20).
+023900
+024000 PROCEDURE DIVISION.
+024100*****************************************************************
+024200*    0000-MAINLINE
+024300*    OVERALL CONTROL OF THE GREETING RUN.
+024400*****************************************************************
+024500 0000-MAINLINE.
+024600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+024700     PERFORM 2000-PROCESS THRU 2000-EXIT.
+024800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+024900     STOP RUN.
+025000
+025100*****************************************************************
+025200*    1000-INITIALIZE
+025300*    OPEN WHATEVER FILES THIS RUN NEEDS.
+025400*****************************************************************
+025500 1000-INITIALIZE.
+025600     PERFORM 1010-READ-PARM-FILE THRU 1010-EXIT.
+025700     PERFORM 1015-READ-GREETING-WORDS THRU 1015-EXIT.
+025800     IF WS-MODE-BATCH
+025900         OPEN INPUT NAME-IN
+026000         IF WS-NAMEIN-STATUS NOT = "00"
+026100             DISPLAY "HELLO - UNABLE TO OPEN NAME-IN, STATUS = "
+026200                 WS-NAMEIN-STATUS
+026300             MOVE "Y" TO WS-EOF-SW
+026400         ELSE
+026500             SET WS-NAMEIN-OPENED TO TRUE
+026600         END-IF
+026700         PERFORM 1050-CHECK-RESTART THRU 1050-EXIT
+026800     END-IF.
+026900     PERFORM 1020-LOAD-DUP-CHECK-TABLE THRU 1020-EXIT.
+027000     OPEN EXTEND GREET-LOG.
+027100     IF WS-GREETLOG-STATUS NOT = "00"
+027200         OPEN OUTPUT GREET-LOG
+027300     END-IF.
+027400     OPEN INPUT CUSTOMER-MASTER.
+027500     IF NOT WS-CUSTMAS-AVAILABLE
+027600         DISPLAY "HELLO - CUSTOMER-MASTER NOT AVAILABLE, STATUS= "
+027700             WS-CUSTMAS-STATUS
+027800         DISPLAY "HELLO - CONTINUING WITHOUT CUSTOMER CROSS-REF"
+027900     END-IF.
+028000 1000-EXIT.
+028100     EXIT.
+028200*****************************************************************
+028300*    1010-READ-PARM-FILE
+028400*    READS THE ONE-RECORD STARTUP PARAMETER FILE, IF PRESENT, AND
+028500*    OVERRIDES THE RUN MODE AND CLOSING MESSAGE BUILT-IN DEFAULTS
+028600*    FROM IT.  A MISSING OR EMPTY PARAMETER FILE LEAVES THE
+028700*    DEFAULTS SET IN WORKING-STORAGE UNCHANGED, SO HELLO STILL
+028800*    RUNS WITHOUT ONE.
+028900*****************************************************************
+029000 1010-READ-PARM-FILE.
+029100     OPEN INPUT PARM-FILE.
+029200     IF WS-PARM-STATUS NOT = "00"
+029300         GO TO 1010-EXIT
+029400     END-IF.
+029500     READ PARM-FILE
+029600         AT END
+029700             CONTINUE
+029800         NOT AT END
+029900             IF PM-RUN-MODE NOT = SPACES
+030000                 MOVE PM-RUN-MODE TO WS-RUN-MODE
+030100             END-IF
+030200             IF PM-CLOSING-TEXT NOT = SPACES
+030300                 MOVE PM-CLOSING-TEXT TO WS-CLOSING-TEXT
+030400             END-IF
+030500     END-READ.
+030600     CLOSE PARM-FILE.
+030700 1010-EXIT.
+030800     EXIT.
+030900*****************************************************************
+031000*    1015-READ-GREETING-WORDS
+031100*    OPTIONAL RUNTIME OVERRIDE OF THE GREETTAB GREETING WORDS, SO
+031200*    WORDING CHANGES DO NOT REQUIRE A RECOMPILE (THE SAME GOAL
+031300*    1010-READ-PARM-FILE SERVES FOR RUN MODE AND CLOSING TEXT).
+031400*    EACH RECORD'S TEXT OVERWRITES THE COMPILED-IN GREETTAB WORD
+031500*    FOR A MATCHING LANGUAGE CODE.  A MISSING FILE, OR A CODE NOT
+031600*    ALREADY ON GREETTAB, LEAVES THE COMPILED-IN DEFAULT IN PLACE.
+031700*****************************************************************
+031800 1015-READ-GREETING-WORDS.
+031900     OPEN INPUT GREETING-WORDS.
+032000     IF WS-GREETWRD-STATUS NOT = "00"
+032100         GO TO 1015-EXIT
+032200     END-IF.
+032300     MOVE "N" TO WS-GREETWRD-EOF-SW.
+032400     PERFORM 1016-READ-ONE-GREETING-WORD THRU 1016-EXIT
+032500         UNTIL WS-GREETWRD-AT-END.
+032600     CLOSE GREETING-WORDS.
+032700 1015-EXIT.
+032800     EXIT.
+032900*****************************************************************
+033000*    1016-READ-ONE-GREETING-WORD
+033100*    APPLIES ONE GREETING-WORD OVERRIDE RECORD TO GREETTAB.
+033200*****************************************************************
+033300 1016-READ-ONE-GREETING-WORD.
+033400     READ GREETING-WORDS
+033500         AT END
+033600             MOVE "Y" TO WS-GREETWRD-EOF-SW
+033700         NOT AT END
+033800             IF GW-TEXT NOT = SPACES
+033900                 SET WS-GT-IDX TO 1
+034000                 SEARCH WS-GT-ENTRY
+034100                     AT END
+034200                         CONTINUE
+034300                     WHEN WS-GT-LANG-CODE (WS-GT-IDX)
+034400                             = GW-LANG-CODE
+034500                         MOVE GW-TEXT TO WS-GT-TEXT (WS-GT-IDX)
+034600                 END-SEARCH
+034700             END-IF
+034800     END-READ.
+034900 1016-EXIT.
+035000     EXIT.
+035100*****************************************************************
+035200*    1020-LOAD-DUP-CHECK-TABLE
+035300*    BUILDS AN IN-MEMORY TABLE OF EVERY NAME ALREADY GREETED AND
+035400*    LOGGED TODAY, SO 4750-CHECK-DUPLICATE-GREETING CAN WARN THE
+035500*    OPERATOR BEFORE A SAME-DAY RERUN LOGS THE SAME NAME TWICE.
+035600*****************************************************************
+035700 1020-LOAD-DUP-CHECK-TABLE.
+035800     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+035900     MOVE ZERO TO WS-DUP-COUNT.
+036000     MOVE "N" TO WS-GREETLOG-EOF-SW.
+036100     OPEN INPUT GREET-LOG.
+036200     IF WS-GREETLOG-STATUS = "00"
+036300         PERFORM 1030-LOAD-ONE-DUP-ENTRY THRU 1030-EXIT
+036400             UNTIL WS-GREETLOG-AT-END
+036500             OR WS-DUP-COUNT = WS-DUP-MAX-ENTRIES
+036600         IF WS-DUP-COUNT = WS-DUP-MAX-ENTRIES
+036700             PERFORM 4765-WARN-DUP-CAP THRU 4765-EXIT
+036800         END-IF
+036900         CLOSE GREET-LOG
+037000     END-IF.
+037100 1020-EXIT.
+037200     EXIT.
+037300*****************************************************************
+037400*    1030-LOAD-ONE-DUP-ENTRY
+037500*    READS ONE GREET-LOG RECORD DURING THE STARTUP DUPLICATE-CHECK
+037600*    LOAD PASS.  ONLY TODAY'S RECORDS ARE KEPT.
+037700*****************************************************************
+037800 1030-LOAD-ONE-DUP-ENTRY.
+037900     READ GREET-LOG
+038000         AT END
+038100             MOVE "Y" TO WS-GREETLOG-EOF-SW
+038200         NOT AT END
+038300             IF GL-DATE = WS-TODAY-DATE
+038400                 ADD 1 TO WS-DUP-COUNT
+038500                 MOVE GL-NAME TO WS-DUP-NAME (WS-DUP-COUNT)
+038600                 MOVE GL-NAME TO WS-SX-INPUT-NAME
+038700                 PERFORM 4800-COMPUTE-SOUNDEX THRU 4800-EXIT
+038800                 MOVE WS-SX-CODE TO WS-DUP-SOUNDEX (WS-DUP-COUNT)
+038900             END-IF
+039000     END-READ.
+039100 1030-EXIT.
+039200     EXIT.
+039300*****************************************************************
+039400*    1050-CHECK-RESTART
+039500*    LOOKS FOR A CHECKPOINT LEFT BY AN EARLIER, INCOMPLETE RUN.
+039600*    WHEN ONE IS FOUND, NAME-IN IS FAST-FORWARDED PAST THE
+039700*    RECORDS THAT WERE ALREADY GREETED BEFORE THE EARLIER RUN
+039800*    STOPPED.  CHKPT IS AN APPEND-ONLY DD (DISP=MOD), SO EVERY
+039900*    CHECKPOINT EVER WRITTEN IS STILL ON THE FILE - THIS READS
+040000*    THROUGH TO THE LAST RECORD RATHER THAN TRUSTING THE FIRST,
+040100*    WHICH WOULD ONLY EVER BE THE OLDEST CHECKPOINT ON FILE.
+040200*    9050-CLEAR-CHECKPOINT MARKS A CLEAN FINISH BY APPENDING A
+040300*    ZERO-COUNT RECORD, SO A ZERO LAST RECORD MEANS THE PRIOR
+040400*    RUN FINISHED NORMALLY AND THIS IS NOT A RESTART.
+040500*****************************************************************
+040600 1050-CHECK-RESTART.
+040700     OPEN INPUT CHECKPOINT-FILE.
+040800     IF WS-CHKPT-STATUS = "00"
+040900         MOVE "N" TO WS-CHKPT-EOF-SW
+041000         PERFORM 1055-READ-ONE-CHECKPOINT THRU 1055-EXIT
+041100             UNTIL WS-CHKPT-AT-END
+041200         CLOSE CHECKPOINT-FILE
+041300     END-IF.
+041400     IF WS-RESTART-COUNT NOT = ZERO
+041500         SET WS-RESTART-RUN TO TRUE
+041600     END-IF.
+041700     IF WS-RESTART-RUN
+041800         DISPLAY "HELLO - RESTARTING AFTER RECORD "
+041900             WS-RESTART-COUNT
+042000         PERFORM 1100-SKIP-TO-RESTART-POINT THRU 1100-EXIT
+042100     END-IF.
+042200 1050-EXIT.
+042300     EXIT.
+042400*****************************************************************
+042500*    1055-READ-ONE-CHECKPOINT
+042600*    READS ONE RECORD FROM THE APPEND-ONLY CHECKPOINT FILE,
+042700*    KEEPING ITS COUNT IN WS-RESTART-COUNT.  THE LAST RECORD READ
+042800*    BEFORE END OF FILE WINS, SINCE IT WAS THE MOST RECENTLY
+042900*    WRITTEN.
+043000*****************************************************************
+043100 1055-READ-ONE-CHECKPOINT.
+043200     READ CHECKPOINT-FILE
+043300         AT END
+043400             MOVE "Y" TO WS-CHKPT-EOF-SW
+043500         NOT AT END
+043600             MOVE CK-RECORD-COUNT TO WS-RESTART-COUNT
+043700     END-READ.
+043800 1055-EXIT.
+043900     EXIT.
+044000*****************************************************************
+044100*    1100-SKIP-TO-RESTART-POINT
+044200*    RE-READS AND DISCARDS THE NAME-IN RECORDS THAT WERE ALREADY
+044300*    PROCESSED BEFORE THE LAST CHECKPOINT WAS WRITTEN.
+044400*****************************************************************
+044500 1100-SKIP-TO-RESTART-POINT.
+044600     PERFORM 1110-SKIP-ONE-RECORD THRU 1110-EXIT
+044700         UNTIL WS-NAMEIN-POSITION NOT LESS THAN WS-RESTART-COUNT
+044800         OR WS-END-OF-NAMEIN.
+044900 1100-EXIT.
+045000     EXIT.
+045100*****************************************************************
+045200*    1110-SKIP-ONE-RECORD
+045300*    READS ONE NAME-IN RECORD WITHOUT GREETING IT, DURING RESTART
+045400*    SKIP-AHEAD ONLY.
+045500*****************************************************************
+045600 1110-SKIP-ONE-RECORD.
+045700     READ NAME-IN
+045800         AT END
+045900             MOVE "Y" TO WS-EOF-SW
+046000         NOT AT END
+046100             ADD 1 TO WS-NAMEIN-POSITION
+046200     END-READ.
+046300 1110-EXIT.
+046400     EXIT.
+046500
+046600*****************************************************************
+046700*    2000-PROCESS
+046800*    DRIVES EITHER THE BATCH LOOP OR A SINGLE INTERACTIVE
+046900*    GREETING DEPENDING ON WS-RUN-MODE.
+047000*****************************************************************
+047100 2000-PROCESS.
+047200     IF WS-MODE-BATCH
+047300         PERFORM 2100-BATCH-LOOP THRU 2100-EXIT
+047400             UNTIL WS-END-OF-NAMEIN
+047500     ELSE
+047600         PERFORM 2200-INTERACTIVE THRU 2200-EXIT
+047700     END-IF.
+047800 2000-EXIT.
+047900     EXIT.
+048000
+048100*****************************************************************
+048200*    2100-BATCH-LOOP
+048300*    READS ONE NAME-IN RECORD AND GREETS IT.  PERFORMED UNTIL
+048400*    END OF FILE.
+048500*****************************************************************
+048600 2100-BATCH-LOOP.
+048700     READ NAME-IN
+048800         AT END
+048900             MOVE "Y" TO WS-EOF-SW
+049000         NOT AT END
+049100             ADD 1 TO WS-NAMEIN-POSITION
+049200             MOVE NI-NAME TO MY-NAME
+049300             MOVE NI-CUST-ID TO WS-CUST-ID
+049400             MOVE SPACES TO WS-ACCOUNT-NO
+049500             MOVE "N" TO WS-CUST-FOUND-SW
+049600             IF WS-CUST-ID NOT = SPACES
+049700                 PERFORM 4700-LOOKUP-CUSTOMER THRU 4700-EXIT
+049800             END-IF
+049900             MOVE NI-LANGUAGE-CODE TO WS-LANGUAGE-CODE
+050000             IF WS-LANGUAGE-CODE = SPACES
+050100                 MOVE "EN" TO WS-LANGUAGE-CODE
+050200             END-IF
+050300             PERFORM 4000-VALIDATE-NAME THRU 4000-EXIT
+050400             IF WS-NAME-IS-INVALID
+050500                 ADD 1 TO WS-REJECT-COUNT
+050600                 DISPLAY "HELLO - REJECTED INVALID NAME RECORD: "
+050700                     MY-NAME
+050800             ELSE
+050900                 PERFORM 3000-GREET-ONE THRU 3000-EXIT
+051000             END-IF
+051100             PERFORM 2150-CHECKPOINT-IF-DUE THRU 2150-EXIT
+051200     END-READ.
+051300 2100-EXIT.
+051400     EXIT.
+051500*****************************************************************
+051600*    2150-CHECKPOINT-IF-DUE
+051700*    WRITES A NEW CHECKPOINT RECORD EVERY WS-CHECKPOINT-INTERVAL
+051800*    NAME-IN RECORDS SO A RESTART AFTER AN ABEND DOES NOT HAVE TO
+051900*    GO BACK TO THE START OF A LARGE ROSTER.
+052000*****************************************************************
+052100 2150-CHECKPOINT-IF-DUE.
+052200     DIVIDE WS-NAMEIN-POSITION BY WS-CHECKPOINT-INTERVAL
+052300         GIVING WS-CHKPT-QUOTIENT
+052400         REMAINDER WS-CHKPT-REMAINDER.
+052500     IF WS-CHKPT-REMAINDER = ZERO
+052600         PERFORM 2160-WRITE-CHECKPOINT THRU 2160-EXIT
+052700     END-IF.
+052800 2150-EXIT.
+052900     EXIT.
+053000*****************************************************************
+053100*    2160-WRITE-CHECKPOINT
+053200*    APPENDS A NEW CHECKPOINT RECORD CARRYING THE CURRENT NAME-IN
+053300*    POSITION.  CHKPT IS DISP=MOD ON MVS, WHICH FORCES EVERY OPEN
+053400*    TO POSITION AT END OF FILE REGARDLESS OF OPEN MODE, SO THIS
+053500*    OPENS EXTEND (FALLING BACK TO OUTPUT THE FIRST TIME, WHEN THE
+053600*    FILE DOES NOT YET EXIST) RATHER THAN RELYING ON OPEN OUTPUT
+053700*    TO TRUNCATE.  1050-CHECK-RESTART READS THROUGH TO THE LAST
+053800*    RECORD ON FILE, SO THE NEWEST CHECKPOINT ALWAYS WINS.
+053900*****************************************************************
+054000 2160-WRITE-CHECKPOINT.
+054100     OPEN EXTEND CHECKPOINT-FILE.
+054200     IF WS-CHKPT-STATUS NOT = "00"
+054300         OPEN OUTPUT CHECKPOINT-FILE
+054400     END-IF.
+054500     MOVE WS-NAMEIN-POSITION TO CK-RECORD-COUNT.
+054600     WRITE CK-RECORD.
+054700     CLOSE CHECKPOINT-FILE.
+054800 2160-EXIT.
+054900     EXIT.
+055000
+055100*****************************************************************
+055200*    2200-INTERACTIVE
+055300*    ORIGINAL TERMINAL-STYLE SINGLE GREETING.
+055400*****************************************************************
+055500 2200-INTERACTIVE.
+055600     DISPLAY "Enter language code (EN/FR/ES/DE/IT) or press "
+055700         "Enter for EN: " WITH NO ADVANCING.
+055800     ACCEPT WS-LANGUAGE-CODE.
+055900     IF WS-LANGUAGE-CODE = SPACES
+056000         MOVE "EN" TO WS-LANGUAGE-CODE
+056100     END-IF.
+056200     MOVE "N" TO WS-NAME-VALID-SW.
+056300     PERFORM 2210-PROMPT-AND-VALIDATE THRU 2210-EXIT
+056400         UNTIL WS-NAME-IS-VALID.
+056500     PERFORM 3000-GREET-ONE THRU 3000-EXIT.
+056600 2200-EXIT.
+056700     EXIT.
+056800*****************************************************************
+056900*    2210-PROMPT-AND-VALIDATE
+057000*    KEEPS RE-PROMPTING AT THE TERMINAL UNTIL A PLAUSIBLE NAME
+057100*    IS KEYED.  AN EMPTY ACCEPT OR A LINE OF SPACES NO LONGER
+057200*    COUNTS AS A COMPLETED GREETING.
+057300*****************************************************************
+057400 2210-PROMPT-AND-VALIDATE.
+057500     DISPLAY "Enter your name: " WITH NO ADVANCING.
+057600     ACCEPT MY-NAME.
+057700     DISPLAY "Enter customer ID, or press Enter if none: "
+057800         WITH NO ADVANCING.
+057900     ACCEPT WS-CUST-ID.
+058000     MOVE SPACES TO WS-ACCOUNT-NO.
+058100     MOVE "N" TO WS-CUST-FOUND-SW.
+058200     IF WS-CUST-ID NOT = SPACES
+058300         PERFORM 4700-LOOKUP-CUSTOMER THRU 4700-EXIT
+058400     END-IF.
+058500     PERFORM 4000-VALIDATE-NAME THRU 4000-EXIT.
+058600     IF WS-NAME-IS-INVALID
+058700         DISPLAY "*** INVALID NAME - PLEASE RE-ENTER ***"
+058800     END-IF.
+058900 2210-EXIT.
+059000     EXIT.
+059100
+059200*****************************************************************
+059300*    3000-GREET-ONE
+059400*    THE ORIGINAL GREETING LOGIC, NOW SHARED BY BOTH RUN MODES.
+059500*****************************************************************
+059600 3000-GREET-ONE.
+059700     PERFORM 4600-LOOKUP-GREETING THRU 4600-EXIT.
+059800     DISPLAY WS-GREETING-TEXT " " MY-NAME.
+059900     IF WS-CUST-WAS-FOUND
+060000         DISPLAY "    ACCOUNT ON FILE: " WS-ACCOUNT-NO
+060100     END-IF.
+060200     PERFORM 4750-CHECK-DUPLICATE-GREETING THRU 4750-EXIT.
+060300     ADD 1 TO WS-RECORD-COUNT.
+060400     PERFORM 4500-WRITE-GREET-LOG THRU 4500-EXIT.
+060500     PERFORM 4760-ADD-DUP-ENTRY THRU 4760-EXIT.
+060600 3000-EXIT.
+060700     EXIT.
+060800*****************************************************************
+060900*    4000-VALIDATE-NAME
+061000*    REJECTS MY-NAME WHEN IT IS SPACES OR DOES NOT START WITH A
+061100*    LETTER.  SETS WS-NAME-VALID-SW FOR THE CALLER TO TEST.
+061200*****************************************************************
+061300 4000-VALIDATE-NAME.
+061400     SET WS-NAME-IS-INVALID TO TRUE.
+061500     IF MY-NAME = SPACES OR MY-NAME = LOW-VALUES
+061600         GO TO 4000-EXIT
+061700     END-IF.
+061800     IF (MY-NAME(1:1) NOT ALPHABETIC)
+061900         GO TO 4000-EXIT
+062000     END-IF.
+062100     SET WS-NAME-IS-VALID TO TRUE.
+062200 4000-EXIT.
+062300     EXIT.
+062400
+062500*****************************************************************
+062600*    4500-WRITE-GREET-LOG
+062700*    APPENDS ONE AUDIT RECORD TO GREET-LOG FOR THE NAME JUST
+062800*    GREETED - WHO WAS GREETED, WHEN, AND FROM WHERE.
+062900*****************************************************************
+063000 4500-WRITE-GREET-LOG.
+063100     MOVE MY-NAME TO GL-NAME.
+063200     ACCEPT GL-DATE FROM DATE YYYYMMDD.
+063300     ACCEPT GL-TIME FROM TIME.
+063400     ACCEPT GL-TERM-ID FROM ENVIRONMENT "USER".
+063500     IF GL-TERM-ID = SPACES
+063600         MOVE "BATCH" TO GL-TERM-ID
+063700     END-IF.
+063800     MOVE WS-LANGUAGE-CODE TO GL-LANGUAGE-CODE.
+063900     MOVE WS-ACCOUNT-NO TO GL-ACCOUNT-NO.
+064000     WRITE GL-RECORD.
+064100 4500-EXIT.
+064200     EXIT.
+064300
+064400*****************************************************************
+064500*    4600-LOOKUP-GREETING
+064600*    SEARCHES THE GREETING TABLE FOR WS-LANGUAGE-CODE AND SETS
+064700*    WS-GREETING-TEXT.  AN UNRECOGNIZED CODE FALLS BACK TO THE
+064800*    FIRST TABLE ENTRY (ENGLISH).
+064900*****************************************************************
+065000 4600-LOOKUP-GREETING.
+065100     SET WS-GT-IDX TO 1.
+065200     SEARCH WS-GT-ENTRY
+065300         AT END
+065400             SET WS-GT-IDX TO 1
+065500         WHEN WS-GT-LANG-CODE (WS-GT-IDX) = WS-LANGUAGE-CODE
+065600             CONTINUE
+065700     END-SEARCH.
+065800     MOVE WS-GT-TEXT (WS-GT-IDX) TO WS-GREETING-TEXT.
+065900 4600-EXIT.
+066000     EXIT.
+066100
+066200*****************************************************************
+066300*    4700-LOOKUP-CUSTOMER
+066400*    CROSS-REFERENCES WS-CUST-ID AGAINST CUSTOMER-MASTER.  ON A
+066500*    MATCH, MY-NAME IS REPLACED WITH THE ON-FILE CUSTOMER NAME
+066600*    AND WS-ACCOUNT-NO IS SET SO THE GREETING AND THE AUDIT LOG
+066700*    BOTH SHOW THE REAL ACCOUNT.  NO MATCH LEAVES MY-NAME AS
+066800*    TYPED AND WS-ACCOUNT-NO BLANK.
+066900*****************************************************************
+067000 4700-LOOKUP-CUSTOMER.
+067100     IF NOT WS-CUSTMAS-AVAILABLE
+067200         GO TO 4700-EXIT
+067300     END-IF.
+067400     MOVE WS-CUST-ID TO CM-CUST-ID.
+067500     READ CUSTOMER-MASTER
+067600         INVALID KEY
+067700             CONTINUE
+067800         NOT INVALID KEY
+067900             MOVE CM-CUST-NAME TO MY-NAME
+068000             MOVE CM-ACCOUNT-NO TO WS-ACCOUNT-NO
+068100             SET WS-CUST-WAS-FOUND TO TRUE
+068200     END-READ.
+068300 4700-EXIT.
+068400     EXIT.
+068500
+068600*****************************************************************
+068700*    4750-CHECK-DUPLICATE-GREETING
+068800*    WARNS THE OPERATOR WHEN MY-NAME EXACTLY MATCHES, OR SOUNDS
+068900*    LIKE, A NAME ALREADY GREETED AND LOGGED EARLIER TODAY - A
+069000*    SIGN THE SAME ROSTER OR OPERATOR ENTRY MAY HAVE BEEN RUN
+069100*    TWICE.  THE GREETING AND LOG WRITE STILL GO AHEAD - THIS
+069200*    ONLY ALERTS THE OPERATOR, IT DOES NOT BLOCK THE RUN.
+069300*****************************************************************
+069400 4750-CHECK-DUPLICATE-GREETING.
+069500     MOVE "N" TO WS-DUP-FOUND-SW.
+069600     MOVE MY-NAME TO WS-SX-INPUT-NAME.
+069700     PERFORM 4800-COMPUTE-SOUNDEX THRU 4800-EXIT.
+069800     IF WS-DUP-COUNT = ZERO
+069900         GO TO 4750-EXIT
+070000     END-IF.
+070100     SET WS-DUP-IDX TO 1.
+070200     SEARCH WS-DUP-ENTRY
+070300         AT END
+070400             CONTINUE
+070500         WHEN WS-DUP-NAME (WS-DUP-IDX) = MY-NAME
+070600             SET WS-DUP-WAS-FOUND TO TRUE
+070700         WHEN WS-DUP-SOUNDEX (WS-DUP-IDX) = WS-SX-CODE
+070800             SET WS-DUP-WAS-FOUND TO TRUE
+070900     END-SEARCH.
+071000     IF WS-DUP-WAS-FOUND
+071100         DISPLAY "HELLO - *** POSSIBLE DUPLICATE GREETING TODAY "
+071200             "FOR: " MY-NAME
+071300     END-IF.
+071400 4750-EXIT.
+071500     EXIT.
+071600
+071700*****************************************************************
+071800*    4760-ADD-DUP-ENTRY
+071900*    ADDS THE NAME JUST GREETED TO THE SAME-DAY DUPLICATE-CHECK
+072000*    TABLE, SO A SECOND OCCURRENCE LATER IN THIS SAME RUN IS ALSO
+072100*    CAUGHT, NOT JUST ONES LOGGED BY AN EARLIER RUN TODAY.
+072200*****************************************************************
+072300 4760-ADD-DUP-ENTRY.
+072400     IF WS-DUP-COUNT = WS-DUP-MAX-ENTRIES
+072500         PERFORM 4765-WARN-DUP-CAP THRU 4765-EXIT
+072600         GO TO 4760-EXIT
+072700     END-IF.
+072800     ADD 1 TO WS-DUP-COUNT.
+072900     MOVE MY-NAME TO WS-DUP-NAME (WS-DUP-COUNT).
+073000     MOVE WS-SX-CODE TO WS-DUP-SOUNDEX (WS-DUP-COUNT).
+073100 4760-EXIT.
+073200     EXIT.
+073300
+073400*****************************************************************
+073500*    4765-WARN-DUP-CAP
+073600*    DISPLAYS A ONE-TIME WARNING THE FIRST TIME THE SAME-DAY
+073700*    DUPLICATE-CHECK TABLE FILLS UP, SO THE OPERATOR KNOWS
+073800*    DUPLICATE COVERAGE IS NO LONGER COMPLETE FOR THE REST OF
+073900*    THIS RUN - A LARGE ROSTER IS EXACTLY WHEN THAT MATTERS MOST.
+074000*****************************************************************
+074100 4765-WARN-DUP-CAP.
+074200     IF WS-DUP-CAPPED
+074300         GO TO 4765-EXIT
+074400     END-IF.
+074500     SET WS-DUP-CAPPED TO TRUE.
+074600     DISPLAY "HELLO - WARNING: DUPLICATE-CHECK TABLE FULL AT "
+074700         WS-DUP-MAX-ENTRIES.
+074800     DISPLAY "HELLO - DUPLICATE COVERAGE NO LONGER COMPLETE "
+074900         "FOR THE REST OF THIS RUN".
+075000 4765-EXIT.
+075100     EXIT.
+075200
+075300*****************************************************************
+075400*    4800-COMPUTE-SOUNDEX
+075500*    BUILDS A SIMPLIFIED 4-CHARACTER SOUNDEX-STYLE CODE FOR
+075600*    WS-SX-INPUT-NAME INTO WS-SX-CODE, SO SOUND-ALIKE NAMES ARE
+075700*    CAUGHT BY 4750-CHECK-DUPLICATE-GREETING EVEN WHEN THEY ARE
+075800*    NOT SPELLED IDENTICALLY.
+075900*****************************************************************
+076000 4800-COMPUTE-SOUNDEX.
+076100     MOVE "0000" TO WS-SX-CODE.
+076200     IF WS-SX-INPUT-NAME = SPACES
+076300         GO TO 4800-EXIT
+076400     END-IF.
+076500     MOVE WS-SX-INPUT-NAME (1:1) TO WS-SX-CODE (1:1).
+076600     MOVE "0" TO WS-SX-LAST-DIGIT.
+076700     MOVE ZERO TO WS-SX-DIGIT-COUNT.
+076800     MOVE 2 TO WS-SX-POS.
+076900     PERFORM 4810-SOUNDEX-NEXT-CHAR THRU 4810-EXIT
+077000         UNTIL WS-SX-DIGIT-COUNT = 3
+077100         OR WS-SX-POS > 20
+077200         OR WS-SX-INPUT-NAME (WS-SX-POS:1) = SPACE.
+077300 4800-EXIT.
+077400     EXIT.
+077500
+077600*****************************************************************
+077700*    4810-SOUNDEX-NEXT-CHAR
+077800*    SCANS ONE MORE CHARACTER OF WS-SX-INPUT-NAME FOR
+077900*    4800-COMPUTE-SOUNDEX, FOLDING REPEATED CONSONANT SOUNDS INTO
+078000*    A SINGLE DIGIT THE WAY THE CLASSIC SOUNDEX ALGORITHM DOES.
+078100*****************************************************************
+078200 4810-SOUNDEX-NEXT-CHAR.
+078300     MOVE WS-SX-INPUT-NAME (WS-SX-POS:1) TO WS-SX-CHAR.
+078400     PERFORM 4820-LOOKUP-SOUNDEX-DIGIT THRU 4820-EXIT.
+078500     IF WS-SX-DIGIT NOT = "0"
+078600         AND WS-SX-DIGIT NOT = WS-SX-LAST-DIGIT
+078700         ADD 1 TO WS-SX-DIGIT-COUNT
+078800         MOVE WS-SX-DIGIT TO WS-SX-CODE (WS-SX-DIGIT-COUNT + 1:1)
+078900     END-IF.
+079000     MOVE WS-SX-DIGIT TO WS-SX-LAST-DIGIT.
+079100     ADD 1 TO WS-SX-POS.
+079200 4810-EXIT.
+079300     EXIT.
+079400
+079500*****************************************************************
+079600*    4820-LOOKUP-SOUNDEX-DIGIT
+079700*    SEARCHES WS-SOUNDEX-TABLE FOR WS-SX-CHAR AND RETURNS ITS
+079800*    SOUNDEX DIGIT IN WS-SX-DIGIT ("0" FOR VOWELS AND ANY
+079900*    CHARACTER NOT FOUND, WHICH SOUNDEX TREATS AS SILENT).
+080000*****************************************************************
+080100 4820-LOOKUP-SOUNDEX-DIGIT.
+080200     MOVE "0" TO WS-SX-DIGIT.
+080300     SET WS-SX-IDX TO 1.
+080400     SEARCH WS-SX-ENTRY
+080500         AT END
+080600             CONTINUE
+080700         WHEN WS-SX-LETTER (WS-SX-IDX) = WS-SX-CHAR
+080800             MOVE WS-SX-MAP-DIGIT (WS-SX-IDX) TO WS-SX-DIGIT
+080900     END-SEARCH.
+081000 4820-EXIT.
+081100     EXIT.
+081200
+081300*****************************************************************
+081400*    9000-TERMINATE
+081500*    CLOSE WHATEVER FILES THIS RUN OPENED AND SAY GOODBYE.  THE
+081600*    CHECKPOINT IS ONLY CLEARED WHEN NAME-IN GENUINELY OPENED AND
+081700*    WAS READ TO END OF FILE - A RUN THAT NEVER GOT NAME-IN OPEN
+081800*    (FOR EXAMPLE A DD TEMPORARILY MISSING OR UNAVAILABLE ON A
+081900*    RESUBMIT) FALLS THROUGH TO HERE WITH WS-END-OF-NAMEIN ALSO
+082000*    SET, BUT MUST NOT BE TREATED AS A CLEAN FINISH - DOING SO
+082100*    WOULD ERASE A RESTART CHECKPOINT LEFT BY A GENUINELY
+082200*    INCOMPLETE EARLIER RUN.
+082300*****************************************************************
+082400 9000-TERMINATE.
+082500     IF WS-MODE-BATCH
+082600         CLOSE NAME-IN
+082700         DISPLAY "HELLO - " WS-RECORD-COUNT " NAME(S) GREETED."
+082800         DISPLAY "HELLO - " WS-REJECT-COUNT " RECORD(S) REJECTED."
+082900         IF WS-NAMEIN-OPENED
+083000             PERFORM 9050-CLEAR-CHECKPOINT THRU 9050-EXIT
+083100         ELSE
+083200             DISPLAY "HELLO - NAME-IN NEVER OPENED, LEAVING ANY "
+083300                 "EXISTING CHECKPOINT INTACT"
+083400         END-IF
+083500     END-IF.
+083600     IF WS-CUSTMAS-AVAILABLE
+083700         CLOSE CUSTOMER-MASTER
+083800     END-IF.
+083900     CLOSE GREET-LOG.
+084000     PERFORM 9100-CLOSING-MESSAGE THRU 9100-EXIT.
+084100 9000-EXIT.
+084200     EXIT.
+084300*****************************************************************
+084400*    9050-CLEAR-CHECKPOINT
+084500*    THE ROSTER WAS READ TO END OF FILE, SO THE RUN COMPLETED
+084600*    SUCCESSFULLY.  CHKPT IS APPEND-ONLY (DISP=MOD), SO THIS
+084700*    CANNOT TRUNCATE THE FILE - INSTEAD IT APPENDS A ZERO-COUNT
+084800*    COMPLETION SENTINEL RECORD.  1050-CHECK-RESTART READS THROUGH
+084900*    TO THE LAST RECORD ON FILE, SO A ZERO THERE MEANS THE PRIOR
+085000*    RUN FINISHED CLEANLY AND THE NEXT RUN STARTS FROM THE
+085100*    BEGINNING OF A FRESH ROSTER INSTEAD OF RESTARTING PARTWAY
+085200*    THROUGH THIS ONE.
+085300*****************************************************************
+085400 9050-CLEAR-CHECKPOINT.
+085500     OPEN EXTEND CHECKPOINT-FILE.
+085600     IF WS-CHKPT-STATUS NOT = "00"
+085700         OPEN OUTPUT CHECKPOINT-FILE
+085800     END-IF.
+085900     MOVE ZERO TO CK-RECORD-COUNT.
+086000     WRITE CK-RECORD.
+086100     CLOSE CHECKPOINT-FILE.
+086200 9050-EXIT.
+086300     EXIT.
+086400
+086500*****************************************************************
+086600*    9100-CLOSING-MESSAGE
+086700*    FORMERLY THE SECOND, ACCIDENTALLY-DUPLICATE MAIN-000
+086800*    PARAGRAPH.  GIVEN ITS OWN NAME SO IT CAN BE PERFORMED ON
+086900*    ITS OWN AND EXTENDED LATER.
+087000*****************************************************************
+087100 9100-CLOSING-MESSAGE.
+087200     DISPLAY WS-CLOSING-TEXT.
+087300 9100-EXIT.
+087400     EXIT.
