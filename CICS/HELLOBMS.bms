@@ -0,0 +1,52 @@
+*****************************************************************
+*    HELLOBMS.BMS
+*    BMS MAPSET FOR THE HELLO ONLINE GREETING TRANSACTION (HELO).
+*    ONE MAP, HELLOMAP, WITH AN OPERATOR-KEYED NAME, AN OPTIONAL
+*    LANGUAGE CODE, AND A GREETING MESSAGE LINE RETURNED BY THE
+*    TRANSACTION.
+*
+*    MODIFICATION HISTORY
+*    2026-08-09  DRO  INITIAL VERSION.
+*****************************************************************
+HELLOSET DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               CTRL=FREEKB,                                            X
+               TIOAPFX=YES
+*
+HELLOMAP DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(01,30),                                           X
+               LENGTH=20,                                              X
+               ATTRB=(ASKIP,BRT),                                      X
+               INITIAL='HELLO GREETING SCREEN'
+*
+NAMELBL  DFHMDF POS=(05,02),                                           X
+               LENGTH=11,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='ENTER NAME:'
+NAME     DFHMDF POS=(05,15),                                           X
+               LENGTH=20,                                              X
+               ATTRB=(UNPROT,IC)
+*
+LANGLBL  DFHMDF POS=(07,02),                                           X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='LANGUAGE CODE:  '
+LANG     DFHMDF POS=(07,19),                                           X
+               LENGTH=02,                                              X
+               ATTRB=UNPROT
+*
+MSGLBL   DFHMDF POS=(10,02),                                           X
+               LENGTH=09,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='MESSAGE: '
+MSG      DFHMDF POS=(10,12),                                           X
+               LENGTH=60,                                              X
+               ATTRB=(ASKIP,BRT)
+*
+HELLOSET DFHMSD TYPE=FINAL
+         END
