@@ -0,0 +1,215 @@
+000100*****************************************************************
+000200*    MODIFICATION HISTORY
+000300*    2026-08-09  DRO  INITIAL VERSION.  ONLINE EQUIVALENT OF THE
+000400*                     HELLO BATCH/INTERACTIVE PROGRAM, RUNNING AS
+000500*                     CICS TRANSACTION HELO AGAINST THE HELLOMAP
+000600*                     SCREEN.  PSEUDO-CONVERSATIONAL: THE FIRST
+000700*                     ENTRY PAINTS THE SCREEN, THE SECOND READS IT
+000800*                     BACK AND DISPLAYS THE GREETING.
+000900*    2026-08-09  DRO  SWITCHED THE GREETING LANGUAGE TABLE TO
+001000*                     COPY GREETTAB INSTEAD OF A SECOND COPY OF
+001100*                     THE SAME FILLER DATA, SO THE TWO PROGRAMS
+001200*                     CANNOT DRIFT APART.  ALSO QUEUES A
+001300*                     GREETLOG-SHAPED RECORD TO THE HELO TD QUEUE
+001400*                     AFTER EVERY ONLINE GREETING, SO OPERATIONS
+001500*                     CAN PICK IT UP INTO GREET-LOG ITSELF - SEE
+001600*                     2150-LOG-GREETING-TO-TDQ BELOW.
+001700*    2026-08-09  DRO  2000-PROCESS-INPUT NOW CHECKS WS-RESP-CODE
+001800*                     AFTER RECEIVE MAP BEFORE TRUSTING NAMEI OR
+001900*                     LANGI - A NON-NORMAL RESPONSE (OPERATOR
+002000*                     PRESSED CLEAR, ETC.) NO LONGER FALLS THROUGH
+002100*                     TO THE NAME/LANGUAGE LOGIC OR THE TDQ LOG.
+002200*    2026-08-09  DRO  DROPPED THE MOVE -1 TO NAMEL IN
+002300*                     1000-SEND-INITIAL-SCREEN - THAT SEND MAP HAS
+002400*                     NO CURSOR OPTION, SO IT WAS DEAD CODE.
+002500*                     CURSOR PLACEMENT THERE COMES FROM THE NAME
+002600*                     FIELD'S OWN ATTRB=(...,IC).  MOVED THE SAME
+002700*                     -1 INTO 2160-SEND-RESPONSE-SCREEN INSTEAD,
+002800*                     WHICH NOW SENDS WITH CURSOR, SO A RE-KEY
+002900*                     PROMPT RETURNS THE CURSOR TO THE NAME FIELD.
+003000*****************************************************************
+003100 IDENTIFICATION DIVISION.
+003200 PROGRAM-ID.    HELLOCIC.
+003300 AUTHOR.        D. OKAFOR.
+003400 INSTALLATION.  RETAIL BANKING SYSTEMS.
+003500 DATE-WRITTEN.  2026-08-09.
+003600 DATE-COMPILED.
+003700*****************************************************************
+003800*    HELLOCIC IS THE CICS TRANSACTION (HELO) THAT PAINTS THE
+003900*    HELLOMAP SCREEN, ACCEPTS A NAME AND LANGUAGE CODE, AND
+004000*    RETURNS THE SAME GREETING HELLO PRODUCES IN BATCH OR
+004100*    INTERACTIVE MODE.  THE GREETING WORD IS LOOKED UP FROM THE
+004200*    SAME LANGUAGE CODES AS THE BATCH PROGRAM (EN/FR/ES/DE/IT).
+004300*****************************************************************
+004400 ENVIRONMENT DIVISION.
+004500 CONFIGURATION SECTION.
+004600 SOURCE-COMPUTER.   IBM-370.
+004700 OBJECT-COMPUTER.   IBM-370.
+004800*
+004900 DATA DIVISION.
+005000 WORKING-STORAGE SECTION.
+005100*****************************************************************
+005200*    COMMAREA PASSED BETWEEN PSEUDO-CONVERSATIONAL TASK ENTRIES.
+005300*    WC-SCREEN-SENT IS ZERO ON THE FIRST ENTRY (SCREEN NOT YET
+005400*    PAINTED) AND SET TO 1 BEFORE THE RETURN THAT REDISPLAYS IT.
+005500*****************************************************************
+005600 01  WS-COMMAREA.
+005700     05  WC-SCREEN-SENT          PIC 9(01) VALUE ZERO.
+005800*
+005900*****************************************************************
+006000*    GREETING LANGUAGE LOOKUP TABLE - SAME COPYBOOK HELLO.CBL
+006100*    USES, SO THE TWO PROGRAMS SHARE ONE COPY OF THE TABLE.  THIS
+006200*    IS A SELF-CONTAINED WORKING-STORAGE LAYOUT WITH NO FILE
+006300*    DEPENDENCY, SO THE BATCH-FILE-ACCESS LIMITATION THAT KEEPS
+006400*    THIS PROGRAM OFF NAME-IN/GREET-LOG DOES NOT APPLY TO IT.
+006500*****************************************************************
+006600     COPY GREETTAB.
+006700*
+006800*****************************************************************
+006900*    GREET-LOG RECORD LAYOUT - ALSO A SELF-CONTAINED COPYBOOK
+007000*    WITH NO FILE DEPENDENCY.  USED TO BUILD THE RECORD QUEUED TO
+007100*    THE HELO TD QUEUE BY 2150-LOG-GREETING-TO-TDQ, SO ONLINE
+007200*    GREETINGS ARE NOT LEFT OUT OF THE GREET-LOG-BASED AUDIT,
+007300*    VOLUME, AND DUPLICATE-CHECK PROCESSING HELLO.CBL/HELLOSUM.CBL
+007400*    ALREADY DO FOR BATCH AND INTERACTIVE GREETINGS.
+007500*****************************************************************
+007600     COPY GREETLOG.
+007700*
+007800 77  WS-LANGUAGE-CODE           PIC X(02) VALUE "EN".
+007900 77  WS-GREETING-TEXT           PIC X(20) VALUE "Hello".
+008000 77  WS-RESP-CODE               PIC S9(08) COMP VALUE ZERO.
+008100 01  WS-ABSTIME                 PIC S9(15) COMP-3 VALUE ZERO.
+008200*
+008300 COPY HELLOMAP.
+008400 COPY DFHAID.
+008500*
+008600 PROCEDURE DIVISION.
+008700*****************************************************************
+008800*    0000-MAINLINE
+008900*    FIRST ENTRY PAINTS THE SCREEN AND RETURNS WITH THE
+009000*    COMMAREA.  THE SECOND ENTRY (WC-SCREEN-SENT = 1) READS THE
+009100*    OPERATOR'S INPUT BACK AND DISPLAYS THE GREETING.
+009200*****************************************************************
+009300 0000-MAINLINE.
+009400     IF EIBCALEN = ZERO
+009500         PERFORM 1000-SEND-INITIAL-SCREEN THRU 1000-EXIT
+009600     ELSE
+009700         MOVE DFHCOMMAREA TO WS-COMMAREA
+009800         IF WC-SCREEN-SENT = 1
+009900             PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+010000         ELSE
+010100             PERFORM 1000-SEND-INITIAL-SCREEN THRU 1000-EXIT
+010200         END-IF
+010300     END-IF.
+010400     EXEC CICS RETURN
+010500         TRANSID('HELO')
+010600         COMMAREA(WS-COMMAREA)
+010700     END-EXEC.
+010800*
+010900*****************************************************************
+011000*    1000-SEND-INITIAL-SCREEN
+011100*    CLEARS AND PAINTS A BLANK HELLOMAP SCREEN FOR THE OPERATOR
+011200*    TO KEY A NAME AND LANGUAGE CODE INTO.
+011300*****************************************************************
+011400 1000-SEND-INITIAL-SCREEN.
+011500     MOVE SPACES TO HELLOMAPO.
+011600     EXEC CICS SEND MAP('HELLOMAP')
+011700         MAPSET('HELLOSET')
+011800         ERASE
+011900     END-EXEC.
+012000     MOVE 1 TO WC-SCREEN-SENT.
+012100 1000-EXIT.
+012200     EXIT.
+012300*
+012400*****************************************************************
+012500*    2000-PROCESS-INPUT
+012600*    READS THE KEYED SCREEN, VALIDATES THE NAME, LOOKS UP THE
+012700*    GREETING WORD, AND REDISPLAYS THE SCREEN WITH THE MESSAGE.
+012800*****************************************************************
+012900 2000-PROCESS-INPUT.
+013000     EXEC CICS RECEIVE MAP('HELLOMAP')
+013100         MAPSET('HELLOSET')
+013200         RESP(WS-RESP-CODE)
+013300     END-EXEC.
+013400     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+013500         MOVE "*** PLEASE KEY YOUR ENTRY AND PRESS ENTER ***"
+013600             TO MSGO
+013700         GO TO 2160-SEND-RESPONSE-SCREEN
+013800     END-IF.
+013900     IF NAMEI = SPACES OR NAMEL = ZERO
+014000         MOVE "*** PLEASE ENTER A NAME ***" TO MSGO
+014100     ELSE
+014200         MOVE LANGI TO WS-LANGUAGE-CODE
+014300         IF WS-LANGUAGE-CODE = SPACES
+014400             MOVE "EN" TO WS-LANGUAGE-CODE
+014500         END-IF
+014600         PERFORM 2100-LOOKUP-GREETING THRU 2100-EXIT
+014700         STRING WS-GREETING-TEXT DELIMITED BY SPACE
+014800                " " DELIMITED BY SIZE
+014900                NAMEI DELIMITED BY SIZE
+015000                INTO MSGO
+015100         PERFORM 2150-LOG-GREETING-TO-TDQ THRU 2150-EXIT
+015200     END-IF.
+015300 2160-SEND-RESPONSE-SCREEN.
+015400     MOVE -1 TO NAMEL.
+015500     EXEC CICS SEND MAP('HELLOMAP')
+015600         MAPSET('HELLOSET')
+015700         DATAONLY
+015800         CURSOR
+015900     END-EXEC.
+016000 2000-EXIT.
+016100     EXIT.
+016200*
+016300*****************************************************************
+016400*    2100-LOOKUP-GREETING
+016500*    SAME TABLE SEARCH HELLO.CBL USES IN BATCH/INTERACTIVE MODE.
+016600*    AN UNRECOGNIZED CODE FALLS BACK TO THE FIRST ENTRY (ENGLISH).
+016700*****************************************************************
+016800 2100-LOOKUP-GREETING.
+016900     SET WS-GT-IDX TO 1.
+017000     SEARCH WS-GT-ENTRY
+017100         AT END
+017200             SET WS-GT-IDX TO 1
+017300         WHEN WS-GT-LANG-CODE (WS-GT-IDX) = WS-LANGUAGE-CODE
+017400             CONTINUE
+017500     END-SEARCH.
+017600     MOVE WS-GT-TEXT (WS-GT-IDX) TO WS-GREETING-TEXT.
+017700 2100-EXIT.
+017800     EXIT.
+017900*
+018000*****************************************************************
+018100*    2150-LOG-GREETING-TO-TDQ
+018200*    ONLINE GREETINGS HAVE NO ACCESS TO THE BATCH GREET-LOG FILE,
+018300*    SO EACH SUCCESSFUL GREETING IS BUILT IN THE SAME GL-RECORD
+018400*    SHAPE AND WRITTEN TO THE HELO EXTRAPARTITION TD QUEUE
+018500*    INSTEAD.  AN OVERNIGHT BATCH PICKUP JOB (RUN AHEAD OF
+018600*    HELLOSUM, ALONGSIDE HELLOB) READS THE QUEUE EMPTY AND
+018700*    APPENDS EACH RECORD TO GREET-LOG, SO ONLINE GREETINGS END UP
+018800*    IN THE SAME AUDIT TRAIL, VOLUME REPORT, AND SAME-DAY
+018900*    DUPLICATE CHECK AS BATCH AND INTERACTIVE GREETINGS.  A
+019000*    NOHANDLE IS USED SO A FULL OR DISABLED QUEUE DOES NOT STOP
+019100*    THE OPERATOR FROM BEING GREETED - THE RECORD IS SIMPLY LOST,
+019200*    THE SAME TRADE-OFF HELLO.CBL MAKES WHEN GREET-LOG ITSELF
+019300*    WILL NOT OPEN.
+019400*****************************************************************
+019500 2150-LOG-GREETING-TO-TDQ.
+019600     EXEC CICS ASKTIME
+019700         ABSTIME(WS-ABSTIME)
+019800     END-EXEC.
+019900     EXEC CICS FORMATTIME
+020000         ABSTIME(WS-ABSTIME)
+020100         YYYYMMDD(GL-DATE)
+020200         TIME(GL-TIME)
+020300     END-EXEC.
+020400     MOVE NAMEI            TO GL-NAME.
+020500     MOVE EIBTRMID         TO GL-TERM-ID.
+020600     MOVE WS-LANGUAGE-CODE TO GL-LANGUAGE-CODE.
+020700     MOVE SPACES           TO GL-ACCOUNT-NO.
+020800     EXEC CICS WRITEQ TD
+020900         QUEUE('HELO')
+021000         FROM(GL-RECORD)
+021100         LENGTH(LENGTH OF GL-RECORD)
+021200         NOHANDLE
+021300     END-EXEC.
+021400 2150-EXIT.
+021500     EXIT.
