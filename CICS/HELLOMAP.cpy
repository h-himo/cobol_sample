@@ -0,0 +1,73 @@
+000100*****************************************************************
+000200*    HELLOMAP.CPY
+000300*    SYMBOLIC MAP FOR THE HELLOMAP SCREEN (HELLOBMS.BMS).  FIELD
+000400*    ORDER MATCHES THE BMS DEFINITION EXACTLY (TITLE1, NAMELBL,
+000500*    NAME, LANGLBL, LANG, MSGLBL, MSG) - EVERY NAMED FIELD IN THE
+000600*    MAPSET GETS AN L/F/A/I (AND O-SIDE) ENTRY FROM A REAL BMS
+000700*    ASSEMBLY REGARDLESS OF WHETHER THE FIELD IS PROTECTED, SO
+000800*    THE FOUR DISPLAY-ONLY LABEL FIELDS ARE INCLUDED HERE TOO -
+000900*    LEAVING THEM OUT WOULD SHIFT THE OFFSETS OF EVERY FIELD
+001000*    AFTER THEM OUT OF LINE WITH WHAT DFHMDF ACTUALLY GENERATES.
+001100*
+001200*    MODIFICATION HISTORY
+001300*    2026-08-09  DRO  INITIAL VERSION.
+001400*    2026-08-09  DRO  ADDED THE TITLE1/NAMELBL/LANGLBL/MSGLBL
+001500*                     LABEL FIELD ENTRIES THAT A REAL ASSEMBLY OF
+001600*                     HELLOBMS.BMS WOULD GENERATE - THE COPYBOOK
+001700*                     HAD JUMPED STRAIGHT FROM THE TIOA PREFIX TO
+001800*                     NAMEL, LEAVING NAMEI/LANGI/MSGO MAPPED TO
+001900*                     THE WRONG BYTES AT RUN TIME.
+002000*****************************************************************
+002100 01  HELLOMAPI.
+002200    05  FILLER                  PIC X(12).
+002300    05  TITLE1L                 PIC S9(4) COMP.
+002400    05  TITLE1F                 PIC X.
+002500    05  FILLER REDEFINES TITLE1F.
+002600        10  TITLE1A             PIC X.
+002700    05  TITLE1I                 PIC X(20).
+002800    05  NAMELBLL                PIC S9(4) COMP.
+002900    05  NAMELBLF                PIC X.
+003000    05  FILLER REDEFINES NAMELBLF.
+003100        10  NAMELBLA            PIC X.
+003200    05  NAMELBLI                PIC X(11).
+003300    05  NAMEL                   PIC S9(4) COMP.
+003400    05  NAMEF                   PIC X.
+003500    05  FILLER REDEFINES NAMEF.
+003600        10  NAMEA               PIC X.
+003700    05  NAMEI                   PIC X(20).
+003800    05  LANGLBLL                PIC S9(4) COMP.
+003900    05  LANGLBLF                PIC X.
+004000    05  FILLER REDEFINES LANGLBLF.
+004100        10  LANGLBLA            PIC X.
+004200    05  LANGLBLI                PIC X(16).
+004300    05  LANGL                   PIC S9(4) COMP.
+004400    05  LANGF                   PIC X.
+004500    05  FILLER REDEFINES LANGF.
+004600        10  LANGA               PIC X.
+004700    05  LANGI                   PIC X(02).
+004800    05  MSGLBLL                 PIC S9(4) COMP.
+004900    05  MSGLBLF                 PIC X.
+005000    05  FILLER REDEFINES MSGLBLF.
+005100        10  MSGLBLA             PIC X.
+005200    05  MSGLBLI                 PIC X(09).
+005300    05  MSGL                    PIC S9(4) COMP.
+005400    05  MSGF                    PIC X.
+005500    05  FILLER REDEFINES MSGF.
+005600        10  MSGA                PIC X.
+005700    05  MSGI                    PIC X(60).
+005800 01  HELLOMAPO REDEFINES HELLOMAPI.
+005900    05  FILLER                  PIC X(12).
+006000    05  FILLER                  PIC X(03).
+006100    05  TITLE1O                 PIC X(20).
+006200    05  FILLER                  PIC X(03).
+006300    05  NAMELBLO                PIC X(11).
+006400    05  FILLER                  PIC X(03).
+006500    05  NAMEO                   PIC X(20).
+006600    05  FILLER                  PIC X(03).
+006700    05  LANGLBLO                PIC X(16).
+006800    05  FILLER                  PIC X(03).
+006900    05  LANGO                   PIC X(02).
+007000    05  FILLER                  PIC X(03).
+007100    05  MSGLBLO                 PIC X(09).
+007200    05  FILLER                  PIC X(03).
+007300    05  MSGO                    PIC X(60).
