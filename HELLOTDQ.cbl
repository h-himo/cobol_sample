@@ -0,0 +1,157 @@
+000100*****************************************************************
+000200*    MODIFICATION HISTORY
+000300*    2026-08-09  DRO  INITIAL VERSION.  OVERNIGHT DRAIN JOB FOR
+000400*                     THE ONLINE HELO TRANSACTION'S QUEUED
+000500*                     GREETINGS.  HELO IS DEFINED IN THE DCT AS
+000600*                     AN EXTRAPARTITION TD QUEUE MAPPED TO THE
+000700*                     TDQOUT DATASET BELOW, SO THIS ORDINARY
+000800*                     BATCH PROGRAM CAN READ EVERY ONLINE
+000900*                     GREETING QUEUED SINCE THE LAST DRAIN AND
+001000*                     FOLD IT INTO GREET-LOG, WITHOUT NEEDING ANY
+001100*                     CICS API OF ITS OWN.
+001200*****************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID.    HELLOTDQ.
+001500 AUTHOR.        D. OKAFOR.
+001600 INSTALLATION.  RETAIL BANKING SYSTEMS.
+001700 DATE-WRITTEN.  2026-08-09.
+001800 DATE-COMPILED.
+001900*****************************************************************
+002000*    HELLOTDQ COPIES EVERY GL-RECORD QUEUED BY HELLOCIC'S HELO
+002100*    TRANSACTION (2150-LOG-GREETING-TO-TDQ) OUT OF THE TDQOUT
+002200*    EXTRAPARTITION DATASET AND APPENDS IT TO GREET-LOG, SO
+002300*    ONLINE GREETINGS SHARE THE SAME AUDIT TRAIL, VOLUME REPORT,
+002400*    AND SAME-DAY DUPLICATE CHECK AS BATCH AND INTERACTIVE
+002500*    GREETINGS.  RUN THIS STEP AHEAD OF HELLOSUM, ALONGSIDE
+002600*    HELLOB, SO THE DAY'S ONLINE GREETINGS ARE IN GREET-LOG
+002700*    BEFORE THE VOLUME REPORT IS PRODUCED.  TDQOUT IS READ TO
+002800*    EXHAUSTION AND THEN DELETED BY THE JCL STEP SO CICS STARTS
+002900*    THE NEXT DAY WITH AN EMPTY QUEUE.
+003000*****************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.   IBM-370.
+003400 OBJECT-COMPUTER.   IBM-370.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT TDQ-OUT ASSIGN TO TDQOUT
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-TDQOUT-STATUS.
+004000     SELECT GREET-LOG ASSIGN TO GREETLOG
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS WS-GREETLOG-STATUS.
+004300
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  TDQ-OUT
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY GREETLOG
+005000         REPLACING ==GL-RECORD==         BY ==TQ-RECORD==
+005100                   ==GL-NAME==           BY ==TQ-NAME==
+005200                   ==GL-DATE==           BY ==TQ-DATE==
+005300                   ==GL-TIME==           BY ==TQ-TIME==
+005400                   ==GL-TERM-ID==        BY ==TQ-TERM-ID==
+005500                   ==GL-LANGUAGE-CODE==  BY ==TQ-LANGUAGE-CODE==
+005600                   ==GL-ACCOUNT-NO==     BY ==TQ-ACCOUNT-NO==.
+005700
+005800 FD  GREET-LOG
+005900     RECORDING MODE IS F
+006000     LABEL RECORDS ARE STANDARD.
+006100     COPY GREETLOG.
+006200
+006300 WORKING-STORAGE SECTION.
+006400*****************************************************************
+006500*    RUN CONTROL SWITCHES
+006600*****************************************************************
+006700 77  WS-TDQOUT-STATUS        PIC X(02) VALUE SPACES.
+006800 77  WS-GREETLOG-STATUS      PIC X(02) VALUE SPACES.
+006900 77  WS-TDQOUT-EOF-SW        PIC X(01) VALUE "N".
+007000     88  WS-TDQOUT-AT-END        VALUE "Y".
+007100 77  WS-DRAIN-COUNT          PIC 9(07) VALUE ZERO COMP.
+007200 77  WS-TDQOUT-OPEN-SW       PIC X(01) VALUE "N".
+007300     88  WS-TDQOUT-OPENED        VALUE "Y".
+007400 77  WS-GREETLOG-OPEN-SW     PIC X(01) VALUE "N".
+007500     88  WS-GREETLOG-READY       VALUE "Y".
+007600
+007700 PROCEDURE DIVISION.
+007800*****************************************************************
+007900*    0000-MAINLINE
+008000*    DRAINS TDQOUT INTO GREET-LOG ONE RECORD AT A TIME.
+008100*****************************************************************
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008400     IF WS-TDQOUT-OPENED AND WS-GREETLOG-READY
+008500         PERFORM 2000-DRAIN-ONE-RECORD THRU 2000-EXIT
+008600             UNTIL WS-TDQOUT-AT-END
+008700     END-IF.
+008800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008900     STOP RUN.
+009000*
+009100*****************************************************************
+009200*    1000-INITIALIZE
+009300*    TDQOUT MAY BE EMPTY OR NOT YET ALLOCATED ON A QUIET NIGHT
+009400*    WITH NO ONLINE GREETINGS - THAT IS NOT AN ERROR, IT JUST
+009500*    MEANS THERE IS NOTHING TO DRAIN.  GREET-LOG IS OPENED THE
+009600*    SAME OPEN-EXTEND-THEN-FALL-BACK-TO-OPEN-OUTPUT WAY HELLO.CBL
+009700*    OPENS IT, SINCE ON A BRAND NEW SYSTEM THIS COULD BE THE
+009800*    FIRST PROGRAM TO EVER TOUCH GREET-LOG.
+009900*****************************************************************
+010000 1000-INITIALIZE.
+010100     OPEN INPUT TDQ-OUT.
+010200     IF WS-TDQOUT-STATUS NOT = "00"
+010300         DISPLAY "HELLOTDQ - TDQOUT NOT AVAILABLE, STATUS = "
+010400             WS-TDQOUT-STATUS
+010500         DISPLAY "HELLOTDQ - NOTHING TO DRAIN"
+010600     ELSE
+010700         SET WS-TDQOUT-OPENED TO TRUE
+010800     END-IF.
+010900     OPEN EXTEND GREET-LOG.
+011000     IF WS-GREETLOG-STATUS NOT = "00"
+011100         OPEN OUTPUT GREET-LOG
+011200     END-IF.
+011300     IF WS-GREETLOG-STATUS NOT = "00"
+011400         DISPLAY "HELLOTDQ - UNABLE TO OPEN GREET-LOG, STATUS = "
+011500             WS-GREETLOG-STATUS
+011600         DISPLAY "HELLOTDQ - QUEUED GREETINGS WILL NOT BE DRAINED"
+011700     ELSE
+011800         SET WS-GREETLOG-READY TO TRUE
+011900     END-IF.
+012000 1000-EXIT.
+012100     EXIT.
+012200*
+012300*****************************************************************
+012400*    2000-DRAIN-ONE-RECORD
+012500*    READS ONE RECORD FROM TDQOUT AND APPENDS IT TO GREET-LOG.
+012600*****************************************************************
+012700 2000-DRAIN-ONE-RECORD.
+012800     READ TDQ-OUT
+012900         AT END
+013000             MOVE "Y" TO WS-TDQOUT-EOF-SW
+013100         NOT AT END
+013200             MOVE TQ-NAME           TO GL-NAME
+013300             MOVE TQ-DATE           TO GL-DATE
+013400             MOVE TQ-TIME           TO GL-TIME
+013500             MOVE TQ-TERM-ID        TO GL-TERM-ID
+013600             MOVE TQ-LANGUAGE-CODE  TO GL-LANGUAGE-CODE
+013700             MOVE TQ-ACCOUNT-NO     TO GL-ACCOUNT-NO
+013800             WRITE GL-RECORD
+013900             ADD 1 TO WS-DRAIN-COUNT
+014000     END-READ.
+014100 2000-EXIT.
+014200     EXIT.
+014300*
+014400*****************************************************************
+014500*    9000-TERMINATE
+014600*****************************************************************
+014700 9000-TERMINATE.
+014800     IF WS-TDQOUT-OPENED
+014900         CLOSE TDQ-OUT
+015000     END-IF.
+015100     IF WS-GREETLOG-READY
+015200         CLOSE GREET-LOG
+015300     END-IF.
+015400     DISPLAY "HELLOTDQ - " WS-DRAIN-COUNT
+015500         " ONLINE GREETING(S) DRAINED TO GREET-LOG."
+015600 9000-EXIT.
+015700     EXIT.
