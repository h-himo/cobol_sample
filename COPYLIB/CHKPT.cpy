@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*    CHKPT.CPY
+000300*    RECORD LAYOUT FOR THE HELLO CHECKPOINT FILE.  HOLDS THE
+000400*    NAME-IN RECORD NUMBER OF THE LAST RECORD PROCESSED SO A
+000500*    FAILED BATCH RUN CAN BE RESTARTED PARTWAY THROUGH A LARGE
+000600*    ROSTER WITHOUT RE-GREETING EVERYONE FROM THE TOP.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    2026-08-09  DRO  INITIAL VERSION.
+001000*****************************************************************
+001100 01  CK-RECORD.
+001200     05  CK-RECORD-COUNT         PIC 9(08).
+001300     05  FILLER                  PIC X(72).
