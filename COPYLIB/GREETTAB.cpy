@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*    GREETTAB.CPY
+000300*    IN-STORAGE TABLE OF GREETING TEXT BY LANGUAGE CODE.  HELLO
+000400*    SEARCHES THIS TABLE TO PICK THE GREETING WORD FOR THE
+000500*    LANGUAGE CODE ON THE INCOMING NAME RECORD.  UNRECOGNIZED OR
+000600*    BLANK CODES FALL BACK TO THE FIRST ENTRY (ENGLISH).
+000700*
+000800*    MODIFICATION HISTORY
+000900*    2026-08-09  DRO  INITIAL VERSION.
+001000*****************************************************************
+001100 01  WS-GREETING-TAB-DATA.
+001200     05  FILLER                  PIC X(22)
+001300             VALUE "ENHello               ".
+001400     05  FILLER                  PIC X(22)
+001500             VALUE "FRBonjour             ".
+001600     05  FILLER                  PIC X(22)
+001700             VALUE "ESHola                ".
+001800     05  FILLER                  PIC X(22)
+001900             VALUE "DEHallo               ".
+002000     05  FILLER                  PIC X(22)
+002100             VALUE "ITCiao                ".
+002200 01  WS-GREETING-TABLE REDEFINES WS-GREETING-TAB-DATA.
+002300     05  WS-GT-ENTRY             OCCURS 5 TIMES
+002400                                 INDEXED BY WS-GT-IDX.
+002500         10  WS-GT-LANG-CODE     PIC X(02).
+002600         10  WS-GT-TEXT          PIC X(20).
