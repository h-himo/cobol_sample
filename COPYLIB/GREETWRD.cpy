@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    GREETWRD.CPY
+000300*    RECORD LAYOUT FOR THE OPTIONAL GREETING-WORD OVERRIDE FILE.
+000400*    ONE RECORD PER LANGUAGE CODE.  WHEN PRESENT, EACH RECORD'S
+000500*    TEXT REPLACES THE COMPILED-IN GREETTAB WORD FOR THAT LANGUAGE
+000600*    CODE, SO THE WORDING CAN CHANGE WITHOUT A RECOMPILE.  A
+000700*    MISSING FILE, OR A CODE ON IT THAT GREETTAB DOES NOT ALREADY
+000800*    CARRY, LEAVES THE COMPILED-IN GREETTAB DEFAULTS IN EFFECT.
+000900*
+001000*    MODIFICATION HISTORY
+001100*    2026-08-09  DRO  INITIAL VERSION.
+001200*****************************************************************
+001300 01  GW-RECORD.
+001400     05  GW-LANG-CODE             PIC X(02).
+001500     05  GW-TEXT                  PIC X(20).
+001600     05  FILLER                   PIC X(58).
