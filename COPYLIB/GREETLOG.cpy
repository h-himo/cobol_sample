@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*    GREETLOG.CPY
+000300*    RECORD LAYOUT FOR THE GREET-LOG AUDIT FILE.  ONE RECORD IS
+000400*    WRITTEN FOR EVERY NAME SUCCESSFULLY GREETED BY HELLO, SO
+000500*    OPERATIONS CAN RECONCILE GREETING VOLUMES AT MONTH-END.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    2026-08-09  DRO  INITIAL VERSION.
+000900*    2026-08-09  DRO  ADDED GL-LANGUAGE-CODE TO RECORD WHICH
+001000*                     GREETING LANGUAGE WAS USED.
+001100*    2026-08-09  DRO  ADDED GL-ACCOUNT-NO TO RECORD THE ACCOUNT
+001200*                     MATCHED FROM CUSTOMER-MASTER, IF ANY.
+001300*****************************************************************
+001400 01  GL-RECORD.
+001500     05  GL-NAME                 PIC X(20).
+001600     05  GL-DATE                 PIC 9(08).
+001700     05  GL-TIME                 PIC 9(08).
+001800     05  GL-TERM-ID              PIC X(08).
+001900     05  GL-LANGUAGE-CODE        PIC X(02).
+002000     05  GL-ACCOUNT-NO           PIC X(10).
+002100     05  FILLER                  PIC X(24).
