@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    CUSTMAS.CPY
+000300*    RECORD LAYOUT FOR THE CUSTOMER-MASTER FILE.  ONE RECORD PER
+000400*    KNOWN CUSTOMER, KEYED BY CM-CUST-ID, HOLDING THE NAME AND
+000500*    ACCOUNT NUMBER ON FILE SO HELLO CAN CONFIRM A WALK-IN'S
+000600*    TYPED NAME AGAINST THE REAL ACCOUNT.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    2026-08-09  DRO  INITIAL VERSION.
+001000*****************************************************************
+001100 01  CM-RECORD.
+001200     05  CM-CUST-ID              PIC X(06).
+001300     05  CM-CUST-NAME            PIC X(20).
+001400     05  CM-ACCOUNT-NO           PIC X(10).
+001500     05  FILLER                  PIC X(44).
