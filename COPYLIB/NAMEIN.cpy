@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    NAMEIN.CPY
+000300*    RECORD LAYOUT FOR THE NAME-IN BATCH INPUT FILE READ BY THE
+000400*    OVERNIGHT HELLO BATCH RUN.  ONE NAME PER RECORD.
+000500*
+000600*    MODIFICATION HISTORY
+000700*    2026-08-09  DRO  INITIAL VERSION.
+000800*    2026-08-09  DRO  ADDED NI-LANGUAGE-CODE SO THE ROSTER CAN
+000900*                     REQUEST A GREETING LANGUAGE PER NAME.
+001000*    2026-08-09  DRO  ADDED NI-CUST-ID TO CROSS-REFERENCE THE
+001100*                     ROSTER ENTRY AGAINST CUSTOMER-MASTER.
+001200*****************************************************************
+001300 01  NI-RECORD.
+001400     05  NI-NAME                 PIC X(20).
+001500     05  NI-CUST-ID              PIC X(06).
+001600     05  NI-LANGUAGE-CODE        PIC X(02).
+001700     05  FILLER                  PIC X(52).
