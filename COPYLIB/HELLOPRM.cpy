@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*    HELLOPRM.CPY
+000300*    RECORD LAYOUT FOR THE HELLO STARTUP PARAMETER FILE.  A SINGLE
+000400*    RECORD CONTROLS THE RUN MODE AND THE CLOSING MESSAGE WITHOUT
+000500*    REQUIRING A RECOMPILE WHEN THE WORDING OR RUN MODE CHANGES.
+000600*    A MISSING OR UNREADABLE PARAMETER FILE LEAVES HELLO'S BUILT-IN
+000700*    DEFAULTS IN EFFECT.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    2026-08-09  DRO  INITIAL VERSION.
+001100*****************************************************************
+001200 01  PM-RECORD.
+001300     05  PM-RUN-MODE              PIC X(01).
+001400         88  PM-MODE-INTERACTIVE      VALUE "I".
+001500         88  PM-MODE-BATCH            VALUE "B".
+001600     05  PM-CLOSING-TEXT          PIC X(20).
+001700     05  FILLER                   PIC X(59).
